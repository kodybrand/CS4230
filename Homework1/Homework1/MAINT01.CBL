@@ -1,11 +1,44 @@
-***********************************************************
-* HOMEWORK #1 Part 2
-* KODY BRAND
-* This program takes in data from the BANKFILE.DAT and 
-* proceses the records. Depending on the account type it will
-* handle the record accordingly. This will write a detailed report.
-***********************************************************
-       IDENTIFICATION DIVISION.                                                 
+      ***********************************************************
+      * HOMEWORK #1 Part 2
+      * KODY BRAND
+      * This program takes in data from the BANKFILE.DAT and
+      * proceses the records. Depending on the account type it will
+      * handle the record accordingly. This will write a detailed report.
+      ***********************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  KB  ADD CD/IRA ACCOUNT TYPE (KODE "D") WITH ITS OWN
+      *                 FIXED RATE AND EARLY-WITHDRAWAL PENALTY.
+      * 2026-08-09  KB  REPLACE THE COMPILED-IN BEGINNING-BALANCE TABLE
+      *                 WITH THE BEGBAL MASTER FILE, KEYED BY ANUM.
+      * 2026-08-09  KB  ADD BANKEXCP EXCEPTION LISTING FOR OUT-OF-RANGE
+      *                 OR NON-NUMERIC DEP/WITHH AMOUNTS.
+      * 2026-08-09  KB  ADD A RECORD-COUNT CONTROL TOTAL AGAINST THE
+      *                 EXPECTED COUNT ON BANKCTL.
+      * 2026-08-09  KB  CHARGE AN NSF FEE AND FLAG "OVERDRAWN" WHEN A
+      *                 WITHDRAWAL DRIVES THE BALANCE NEGATIVE.
+      * 2026-08-09  KB  EXTERNALIZE THE MM RATE, MINIMUM FEE, AND
+      *                 MINIMUM-BALANCE THRESHOLD TO BANKRATE.
+      * 2026-08-09  KB  ADD A RUN-TYPE SWITCH (BANKRUN) SO INTREST ONLY
+      *                 POSTS ON THE DESIGNATED MONTHLY/QUARTERLY RUN.
+      * 2026-08-09  KB  ADD A GL EXTRACT FILE (BANKGL) WITH ACCOUNT
+      *                 NUMBER, TYPE, AND ENDING BALANCE PER ACCOUNT.
+      * 2026-08-09  KB  FLAG OUT-OF-SEQUENCE/DUPLICATE ANUM VALUES TO
+      *                 THE EXCEPTION LISTING.
+      * 2026-08-09  KB  ADD A JOINT/BUSINESS ACCOUNT TYPE (KODE "B")
+      *                 WITH ITS OWN MINIMUM-BALANCE FEE SCHEDULE.
+      * 2026-08-09  KB  ADD PAGE NUMBERING AND REPEATING HEADERS SO
+      *                 MULTI-PAGE BANKOUT RUNS BREAK CLEANLY.
+      * 2026-08-09  KB  ADD CHECKPOINT/RESTART (BANKCHK/BANKRST) SO A
+      *                 RERUN CAN RESUME AFTER THE LAST ACCOUNT POSTED.
+      * 2026-08-09  KB  ADD A PER-ACCOUNT MINIMUM-BALANCE FEE WAIVER
+      *                 FLAG (BB-WAIVER) ON THE BEGBAL MASTER RECORD.
+      * 2026-08-09  KB  ADD A PER-CUSTOMER STATEMENT EXTRACT (BANKSTMT)
+      *                 TAGGED BY ACCOUNT NUMBER.
+      * 2026-08-09  KB  ADD A TRANSACTION CHANNEL CODE (WIRE/ACH/
+      *                 COUNTER) AND BREAK OUT EACH CHANNEL'S TOTAL
+      *                 ON THE ACCOUNT FOOTER.
+      ***********************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BANK.                                                        
        AUTHOR. Kody Brand.
        ENVIRONMENT DIVISION.                                                    
@@ -14,33 +47,186 @@
        OBJECT-COMPUTER. IBM-Z.                                               
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
-            SELECT BANKIN  ASSIGN TO UT-S-BANKING
+            SELECT BANKIN  ASSIGN TO DYNAMIC UT-S-BANKING
             ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT BANKOUT ASSIGN TO UT-S-BANKOUT.
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  BANKIN                                                               
-           LABEL RECORDS OMITTED                                                
-           RECORDING MODE F.                                                    
-       01  INPUT-RECORD.                                                        
-           05  KODE     PIC X.                                               
-           05  FILLER   PIC X.                                                 
-           05  CUSNAME  PIC X(21).                                             
-           05  FILLER   PIC X.                                                
+            SELECT BANKOUT ASSIGN TO DYNAMIC UT-S-BANKOUT.
+            SELECT BANKEXCP ASSIGN TO UT-S-BANKEXCP
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL BANKCTL ASSIGN TO UT-S-BANKCTL
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL BANKRATE ASSIGN TO UT-S-BANKRATE
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL BANKRUN  ASSIGN TO UT-S-BANKRUN
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT BANKGL   ASSIGN TO UT-S-BANKGL
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT BANKCHK  ASSIGN TO UT-S-BANKCHK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL BANKRST  ASSIGN TO UT-S-BANKRST
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT BANKSTMT ASSIGN TO UT-S-BANKSTMT
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT BEGBAL-FILE ASSIGN TO UT-S-BEGBAL
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS BB-ACCT
+                FILE STATUS IS WS-BEGBAL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANKIN
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  INPUT-RECORD.
+           05  KODE     PIC X.
+           05  FILLER   PIC X.
+           05  CUSNAME  PIC X(21).
+           05  FILLER   PIC X.
            05  ANUM     PIC X(5).
-           05  FILLER   PIC X(10).                                            
-           05  DEP      PIC 9(4)V99.                                           
-           05  WITHH    PIC 9(4)V99.                                          
-       FD  BANKOUT                                                              
-           LABEL RECORDS OMITTED                                                
-           RECORDING MODE F.                                                    
-       01  OUT-PUT      PIC X(132).  
-       WORKING-STORAGE SECTION.                                                 
+           05  TXN-CODE PIC X.
+               88  TXN-IS-WIRE      VALUE "W".
+               88  TXN-IS-ACH       VALUE "A".
+               88  TXN-IS-COUNTER   VALUE "T" SPACE.
+           05  FILLER   PIC X(9).
+           05  DEP      PIC 9(4)V99.
+           05  WITHH    PIC 9(4)V99.
+       FD  BANKOUT
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  OUT-PUT      PIC X(132).
+       FD  BANKEXCP
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  EXCP-OUT     PIC X(80).
+       FD  BANKCTL
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  CTL-IN.
+           05  CTL-EXPECTED-COUNT  PIC 9(5).
+           05  CTL-HALT-ON-SEQERR  PIC X(1).
+       FD  BANKRATE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  RATE-IN.
+           05  RATE-MM-RATE      PIC 9V9999.
+           05  RATE-MIN-FEE      PIC 9(3)V99.
+           05  RATE-MIN-BAL      PIC 9(5)V99.
+       FD  BANKRUN
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  RUN-IN.
+           05  RUN-TYPE-IN       PIC X(9).
+       FD  BANKGL
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  GL-OUT.
+           05  GL-ACCT      PIC X(5).
+           05  GL-TYPE      PIC X.
+           05  GL-BALANCE   PIC S9(7)V99.
+       FD  BEGBAL-FILE
+           LABEL RECORDS STANDARD
+           RECORD CONTAINS 13 CHARACTERS.
+       01  BEGBAL-REC.
+           05  BB-ACCT      PIC X(5).
+           05  BB-BAL       PIC 9(5)V99.
+           05  BB-WAIVER    PIC X.
+               88  BB-FEE-WAIVED      VALUE "Y".
+       FD  BANKCHK
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  CHK-OUT.
+           05  CHK-ACCT          PIC X(5).
+           05  FILLER            PIC X.
+           05  CHK-RECORDS-READ  PIC 9(5).
+           05  FILLER            PIC X.
+           05  CHK-ACT-COUNT     PIC 9(3).
+           05  FILLER            PIC X.
+           05  CHK-ACT-TOTAL     PIC 9(7)V99.
+           05  FILLER            PIC X.
+           05  CHK-H-B           PIC 9(7)V99.
+           05  FILLER            PIC X.
+           05  CHK-H-B-N         PIC X(16).
+           05  FILLER            PIC X.
+           05  CHK-H-M           PIC 9(7)V99.
+           05  FILLER            PIC X.
+           05  CHK-H-M-N         PIC X(16).
+       FD  BANKRST
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  RST-IN.
+           05  RST-ACCT          PIC X(5).
+           05  FILLER            PIC X.
+           05  RST-RECORDS-READ  PIC 9(5).
+           05  FILLER            PIC X.
+           05  RST-ACT-COUNT     PIC 9(3).
+           05  FILLER            PIC X.
+           05  RST-ACT-TOTAL     PIC 9(7)V99.
+           05  FILLER            PIC X.
+           05  RST-H-B           PIC 9(7)V99.
+           05  FILLER            PIC X.
+           05  RST-H-B-N         PIC X(16).
+           05  FILLER            PIC X.
+           05  RST-H-M           PIC 9(7)V99.
+           05  FILLER            PIC X.
+           05  RST-H-M-N         PIC X(16).
+       FD  BANKSTMT
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  STMT-OUT.
+           05  STMT-ACCT    PIC X(5).
+           05  FILLER       PIC X.
+           05  STMT-LINE    PIC X(132).
+       WORKING-STORAGE SECTION.
        77  UT-S-BANKING PIC X(50) VALUE 'C:\CS4230\BANKFILE.DAT'.
        77  UT-S-BANKOUT PIC X(50) VALUE 'C:\CS4230\BANKREPXXX.RPT'.
+       77  WS-ENV-BANKING PIC X(50).
+       77  WS-ENV-BANKOUT PIC X(50).
+       77  UT-S-BEGBAL  PIC X(50) VALUE 'C:\CS4230\BEGBAL.DAT'.
+       77  UT-S-BANKEXCP PIC X(50) VALUE 'C:\CS4230\BANKEXCP.RPT'.
+       77  UT-S-BANKCTL PIC X(50) VALUE 'C:\CS4230\BANKCTL.DAT'.
+       77  UT-S-BANKRATE PIC X(50) VALUE 'C:\CS4230\BANKRATE.DAT'.
+       77  UT-S-BANKRUN PIC X(50) VALUE 'C:\CS4230\BANKRUN.DAT'.
+       77  UT-S-BANKGL  PIC X(50) VALUE 'C:\CS4230\BANKGL.DAT'.
+       77  UT-S-BANKCHK PIC X(50) VALUE 'C:\CS4230\BANKCHK.DAT'.
+       77  UT-S-BANKRST PIC X(50) VALUE 'C:\CS4230\BANKRST.DAT'.
+       77  UT-S-BANKSTMT PIC X(50) VALUE 'C:\CS4230\BANKSTMT.DAT'.
+       77  WS-RESTART-ACCT PIC X(5)    VALUE SPACES.
+       77  WS-RESTART-EOF  PIC 9       VALUE 0.
+       77  WS-RUN-TYPE  PIC X(9)       VALUE "MONTHLY".
+           88  RUN-IS-DAILY          VALUE "DAILY".
+           88  RUN-IS-MONTHLY        VALUE "MONTHLY".
+           88  RUN-IS-QUARTERLY      VALUE "QUARTERLY".
+       77  WS-POST-INTREST PIC 9       VALUE 1.
+       77  MM-RATE      PIC 9V9999      VALUE .0163.
+       77  MIN-FEE-AMT  PIC 9(3)V99     VALUE 30.00.
+       77  MIN-BAL-THRESHOLD PIC 9(5)V99 VALUE 150.00.
+       77  WS-BEGBAL-STATUS PIC XX     VALUE SPACES.
+       77  MAX-TXN-AMT  PIC 9(4)V99    VALUE 9000.00.
+       77  WS-RECORDS-READ    PIC 9(5)   VALUE 0.
+       77  WS-PRIOR-RECORDS-READ PIC 9(5) VALUE 0.
+       77  WS-CHECKPOINT-RECORDS PIC 9(5) VALUE 0.
+       77  WS-EXPECTED-COUNT  PIC 9(5)   VALUE 0.
+       77  NSF-FEE-AMT  PIC S9(4)V99    VALUE 35.00.
+       77  WS-HALT-ON-SEQERR PIC 9     VALUE 0.
+       77  BUS-MIN-BAL-THRESHOLD PIC 9(5)V99 VALUE 1000.00.
+       77  BUS-MIN-FEE-AMT   PIC 9(3)V99    VALUE 15.00.
+       77  WS-LINE-COUNT     PIC 9(3)       VALUE 02.
+       77  LINES-PER-PAGE    PIC 9(3)       VALUE 058.
+       01  EXCP-LINE.
+           05  EXCP-ACCT     PIC X(5).
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-NAME     PIC X(21).
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-FIELD    PIC X(5).
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-AMOUNT   PIC ZZZZ9.99.
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-REASON   PIC X(30).
        77  CUR-ACCT     PIC X(5).
-       77  CUR-NAME     PIC X(21). 
+       77  PRIOR-ACCT   PIC X(5)        VALUE SPACES.
+       77  CUR-NAME     PIC X(21).
        77  CUR-TYPE     PIC X.
+       77  CUR-WAIVER   PIC X           VALUE "N".
+           88  FEE-IS-WAIVED          VALUE "Y".
        77  FIRST-RECORD PIC 9      VALUE 1.
        77  FIRST-RUN    PIC 9      VALUE 1.
        77  A-BALANCE    PIC S9(4)V99    VALUE 0.
@@ -56,6 +242,13 @@
        77  ACT-TOTAL    PIC 9(7)V99     VALUE 0.
        77  ACT-AVG      PIC 9(7)V99     VALUE 0.
        77  T-INT        PIC 9(7)V99     VALUE 0.
+       77  CD-RATE      PIC V9999       VALUE .0325.
+       77  CD-PENALTY-RATE PIC V99      VALUE .05.
+       77  CD-PENALTY   PIC S9(4)V99    VALUE 0.
+       77  A-CTR        PIC S9(4)V99    VALUE 0.
+       77  A-WIRE       PIC S9(4)V99    VALUE 0.
+       77  A-ACH        PIC S9(4)V99    VALUE 0.
+       77  WS-TXN-AMT   PIC S9(4)V99    VALUE 0.
        01  WS-CURRENT-DATE-FIELDS.
              05  WS-CURRENT-DATE.
                  10  WS-CURRENT-YEAR    PIC  9(4).
@@ -96,7 +289,8 @@
        01  ACT-REC.
            05  FILLER      PIC X(2).
            05  ACT-ERROR   PIC X(20).
-           05  FILLER      PIC X(27).
+           05  FILLER      PIC X(23).
+           05  ACT-TXN-TYPE PIC X(4).
            05  ACT-WID     PIC $,$$$,$$9.99.
            05  FILLER      PIC X(1).
            05  ACT-DEB     PIC $,$$$,$$9.99.
@@ -134,6 +328,15 @@
            05  ACT-I-TOT   PIC $,$$$,$$9.99.
            05  FILLER      PIC X(4).
            05  ACT-E-TOT   PIC +$,$$$,$$9.99.
+       01  ACT-FOOTER-3.
+           05  FILLER      PIC X(9)    VALUE "COUNTER: ".
+           05  ACT-CTR-TOT PIC $,$$$,$$9.99.
+           05  FILLER      PIC X(4)    VALUE "WIRE".
+           05  FILLER      PIC X(2)    VALUE ": ".
+           05  ACT-WIRE-TOT PIC $,$$$,$$9.99.
+           05  FILLER      PIC X(3)    VALUE "ACH".
+           05  FILLER      PIC X(2)    VALUE ": ".
+           05  ACT-ACH-TOT PIC $,$$$,$$9.99.
        01  END-PRINT-1.
            05  FILLER      PIC X(15)   VALUE "HIGHEST BALANCE".
            05  FILLER      PIC X(8).
@@ -150,51 +353,146 @@
            05  HI-B-AMT    PIC $,$$$,$$9.99.
            05  FILLER      PIC X(10).
            05  HI-M-AMT    PIC $,$$$,$$9.99.
-       01  BG-BAL-DATA.
-           05  FILLER     PIC X(12) VALUE "C10030035293".
-           05  FILLER     PIC X(12) VALUE "C20150014000".
-           05  FILLER     PIC X(12) VALUE "C20990043286".
-           05  FILLER     PIC X(12) VALUE "C23020101415".
-           05  FILLER     PIC X(12) VALUE "M10030069245".
-           05  FILLER     PIC X(12) VALUE "M10960768840".
-           05  FILLER     PIC X(12) VALUE "M15080264533".
-           05  FILLER     PIC X(12) VALUE "M35100405087".
-           05  FILLER     PIC X(12) VALUE "M81522947865".
-           05  FILLER     PIC X(12) VALUE "S15091005699".
-           05  FILLER     PIC X(12) VALUE "S15100028580".
-           05  FILLER     PIC X(12) VALUE "S19000013183".
-           05  FILLER     PIC X(12) VALUE "S22190032162".
-           05  FILLER     PIC X(12) VALUE "S34440015301".
-           05  FILLER     PIC X(12) VALUE "S49020075165".
-           05  FILLER     PIC X(12) VALUE "S60690702424".
-       01  BG-BAL-TABLE REDEFINES BG-BAL-DATA.
-           05  BG-BAL OCCURS 16 TIMES INDEXED BY INX-A.
-              10  T-ACCT   PIC X(5).
-              10  T-BAL    PIC 9(5)V99.
+       01  CTL-TOTAL-LINE.
+           05  FILLER        PIC X(17)  VALUE "RECORDS PROCESSED".
+           05  FILLER        PIC X(2).
+           05  CTL-ACTUAL    PIC ZZZZ9.
+           05  FILLER        PIC X(4)   VALUE "  OF".
+           05  FILLER        PIC X(1).
+           05  CTL-EXPECTED  PIC ZZZZ9.
+           05  FILLER        PIC X(2).
+           05  CTL-STATUS    PIC X(20).
        PROCEDURE DIVISION.
       * This will start the process. And write the headers.             
-       000-MAIN.      
+       000-MAIN.
+           ACCEPT WS-ENV-BANKING FROM ENVIRONMENT "BANKIN".
+           IF WS-ENV-BANKING NOT = SPACES
+               MOVE WS-ENV-BANKING TO UT-S-BANKING
+           END-IF.
+           ACCEPT WS-ENV-BANKOUT FROM ENVIRONMENT "BANKOUT".
+           IF WS-ENV-BANKOUT NOT = SPACES
+               MOVE WS-ENV-BANKOUT TO UT-S-BANKOUT
+           END-IF.
            OPEN INPUT BANKIN.
            OPEN OUTPUT BANKOUT.
+           OPEN OUTPUT BANKEXCP.
+           OPEN OUTPUT BANKGL.
+           OPEN OUTPUT BANKSTMT.
+           OPEN INPUT BEGBAL-FILE.
+           OPEN INPUT BANKCTL.
+           READ BANKCTL
+               AT END MOVE 0 TO WS-EXPECTED-COUNT
+               NOT AT END
+                   MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                   IF CTL-HALT-ON-SEQERR = "1"
+                       MOVE 1 TO WS-HALT-ON-SEQERR
+                   ELSE
+                       MOVE 0 TO WS-HALT-ON-SEQERR
+                   END-IF
+           END-READ.
+           CLOSE BANKCTL.
+           OPEN INPUT BANKRATE.
+           READ BANKRATE
+               NOT AT END
+                   MOVE RATE-MM-RATE TO MM-RATE
+                   MOVE RATE-MIN-FEE TO MIN-FEE-AMT
+                   MOVE RATE-MIN-BAL TO MIN-BAL-THRESHOLD
+           END-READ.
+           CLOSE BANKRATE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            MOVE WS-CURRENT-MONTH TO DATE-M.
            MOVE WS-CURRENT-DAY TO DATE-D.
            MOVE WS-CURRENT-YEAR TO DATE-Y.
+           OPEN INPUT BANKRUN.
+           READ BANKRUN
+               NOT AT END MOVE RUN-TYPE-IN TO WS-RUN-TYPE
+           END-READ.
+           CLOSE BANKRUN.
+           IF RUN-IS-DAILY
+               MOVE 0 TO WS-POST-INTREST
+           ELSE
+               MOVE 1 TO WS-POST-INTREST.
            MOVE HEADER-1 TO OUT-PUT.
            WRITE OUT-PUT.
            MOVE HEADER-2 TO OUT-PUT.
            WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           OPEN OUTPUT BANKCHK.
+           OPEN INPUT BANKRST.
+           PERFORM 060-READ-RESTART THRU E-060-READ-RESTART
+               UNTIL WS-RESTART-EOF = 1.
+           CLOSE BANKRST.
+           IF WS-RESTART-ACCT NOT = SPACES
+               PERFORM 070-SKIP-TO-RESTART THRU E-070-SKIP-TO-RESTART
+                   UNTIL ANUM > WS-RESTART-ACCT
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 150-PROCESS-RECORD THRU E-150-PROCESS-RECORD
+           ELSE
+               PERFORM 100-READ-RECORD
+           END-IF.
+           GO TO E-000-MAIN.
+      * Restores the running totals saved by the most recent BANKCHK
+      * checkpoint so a restarted run doesn't reprocess the whole
+      * file. Reads to end of file since BANKRST is appended to one
+      * line per account; the last line read is the latest checkpoint.
+       060-READ-RESTART.
+           READ BANKRST
+               AT END MOVE 1 TO WS-RESTART-EOF
+               NOT AT END
+                   MOVE RST-ACCT TO WS-RESTART-ACCT
+                   MOVE RST-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE RST-ACT-COUNT TO ACT-COUNT
+                   MOVE RST-ACT-TOTAL TO ACT-TOTAL
+                   MOVE RST-H-B TO H-B
+                   MOVE RST-H-B-N TO H-B-N
+                   MOVE RST-H-M TO H-M
+                   MOVE RST-H-M-N TO H-M-N
+           END-READ.
+       E-060-READ-RESTART.
+       EXIT.
+      * Marks the end of the start-up logic in 000-MAIN. 100-READ-RECORD
+      * and 150-PROCESS-RECORD drive the rest of the run recursively
+      * from here until BANKIN hits end of file and 800-CLOSEUP stops
+      * the run, so nothing past this point in 000-MAIN itself runs.
+       E-000-MAIN.
+       EXIT.
+      * Reads and discards BANKIN records already covered by the
+      * restart checkpoint, leaving the first unprocessed record in
+      * INPUT-RECORD for 150-PROCESS-RECORD to pick up.
+       070-SKIP-TO-RESTART.
+           READ BANKIN
+               AT END PERFORM 800-CLOSEUP
+           END-READ.
+       E-070-SKIP-TO-RESTART.
+       EXIT.
       * Reads in the records and decides if the account is already in
       * in the process.
        100-READ-RECORD.
-           READ BANKIN AT END PERFORM 800-CLOSEUP.
+           MOVE WS-RECORDS-READ TO WS-PRIOR-RECORDS-READ.
+           READ BANKIN
+               AT END PERFORM 800-CLOSEUP
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+           PERFORM 150-PROCESS-RECORD THRU E-150-PROCESS-RECORD.
+      * Processes whatever record is currently in INPUT-RECORD,
+      * whether it came from the normal read above or from the
+      * restart skip-forward at start of job.
+       150-PROCESS-RECORD.
            IF ANUM = CUR-ACCT PERFORM 300-SAME-ACCOUNT
            THRU E-300-SAME-ACCOUNT
            ELSE
-               PERFORM 600-GET-INTREST THRU E-INTREST
+               IF FIRST-RUN = 0 AND ANUM NOT > CUR-ACCT
+                   PERFORM 180-SEQ-CHECK THRU E-180-SEQ-CHECK
+               END-IF
+               IF WS-POST-INTREST = 1
+                   PERFORM 600-GET-INTREST THRU E-INTREST
+               ELSE
+                   MOVE 0 TO T-INT
+                   MOVE 0 TO ACT-I-TOT
+               END-IF
                IF FIRST-RUN = 0
                    MOVE ACT-FOOTER-1 TO OUT-PUT
                    WRITE OUT-PUT AFTER ADVANCING 1 LINE
+                   PERFORM 680-STMT-WRITE
                    MOVE ACT-FOOTER-2 TO OUT-PUT
                    MOVE CUR-NAME TO ACT-NAME OF ACT-FOOTER-2
                    MOVE CUR-TYPE TO ACT-TYPE OF ACT-FOOTER-2
@@ -203,10 +501,45 @@
                    MOVE A-W TO ACT-W-TOT
                    MOVE T-FEE TO ACT-F-TOT
                    MOVE ACT-FOOTER-2 TO OUT-PUT
-                   WRITE OUT-PUT BEFORE ADVANCING 2 LINE.
+                   WRITE OUT-PUT BEFORE ADVANCING 2 LINE
+                   ADD 2 TO WS-LINE-COUNT
+                   PERFORM 680-STMT-WRITE
+                   MOVE A-CTR TO ACT-CTR-TOT
+                   MOVE A-WIRE TO ACT-WIRE-TOT
+                   MOVE A-ACH TO ACT-ACH-TOT
+                   MOVE ACT-FOOTER-3 TO OUT-PUT
+                   WRITE OUT-PUT AFTER ADVANCING 1 LINES
+                   ADD 1 TO WS-LINE-COUNT
+                   PERFORM 680-STMT-WRITE
+                   PERFORM 650-GL-WRITE.
            MOVE 0 TO FIRST-RUN
            PERFORM 500-HIGH THRU E-500-HIGH.
+           IF CUR-ACCT NOT = SPACES
+               MOVE WS-PRIOR-RECORDS-READ TO WS-CHECKPOINT-RECORDS
+               PERFORM 660-CHECKPOINT THRU E-660-CHECKPOINT
+           END-IF.
            PERFORM 200-NEW-ACCOUNT THRU E-200-NEW-ACCOUNT.
+       E-150-PROCESS-RECORD.
+       EXIT.
+      * Flags an ANUM that is out of ascending sequence or repeats a
+      * prior (non-adjacent) account number, writing the condition to
+      * the exception listing. WS-HALT-ON-SEQERR can be set to abort
+      * the run instead of just flagging it.
+       180-SEQ-CHECK.
+           MOVE ANUM TO EXCP-ACCT
+           MOVE CUSNAME TO EXCP-NAME
+           MOVE "ANUM " TO EXCP-FIELD
+           MOVE ZEROES TO EXCP-AMOUNT
+           IF ANUM = PRIOR-ACCT
+               MOVE "DUPLICATE/NON-ADJACENT ACCT NO" TO EXCP-REASON
+           ELSE
+               MOVE "ACCOUNT OUT OF SEQUENCE" TO EXCP-REASON.
+           MOVE EXCP-LINE TO EXCP-OUT
+           WRITE EXCP-OUT.
+           IF WS-HALT-ON-SEQERR = 1
+               PERFORM 800-CLOSEUP.
+       E-180-SEQ-CHECK.
+       EXIT.
       * Handles the start of a new account.
        200-NEW-ACCOUNT.
            MOVE 0 TO A-BALANCE.
@@ -216,49 +549,142 @@
            MOVE 0 TO ACT-FEE.
            MOVE 0 TO T-FEE.
            MOVE 0 TO T-INT.
+           MOVE 0 TO A-CTR.
+           MOVE 0 TO A-WIRE.
+           MOVE 0 TO A-ACH.
+           MOVE CUR-ACCT TO PRIOR-ACCT.
            MOVE ANUM TO CUR-ACCT.
            MOVE CUSNAME TO CUR-NAME.
            MOVE KODE TO CUR-TYPE.
            PERFORM 400-SEARCH-TABLE
+           IF WS-LINE-COUNT + 3 > LINES-PER-PAGE
+               PERFORM 050-PAGE-BREAK THRU E-050-PAGE-BREAK
+           END-IF
            MOVE ACT-HEADER-1 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           ADD 1 TO WS-LINE-COUNT.
            MOVE CUSNAME TO ACT-NAME OF ACT-HEADER-2
            MOVE KODE TO ACT-TYPE OF ACT-HEADER-2
            MOVE A-BALANCE TO ACT-BEG OF ACT-HEADER-2
            MOVE A-BALANCE TO ACT-BEG OF ACT-FOOTER-2
            MOVE ACT-HEADER-2 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM 680-STMT-WRITE.
            PERFORM 300-SAME-ACCOUNT THRU E-300-SAME-ACCOUNT.
        E-200-NEW-ACCOUNT.
        EXIT.
+      * Advances to a new page, bumping the page number and
+      * reprinting the running headers so long runs stay readable
+      * on continuous-feed paper.
+       050-PAGE-BREAK.
+           ADD 1 TO H-PAGE.
+           MOVE HEADER-1 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING PAGE.
+           MOVE HEADER-2 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           MOVE 2 TO WS-LINE-COUNT.
+       E-050-PAGE-BREAK.
+       EXIT.
       * Handles when the account process has already be started.
        300-SAME-ACCOUNT.
-           IF DEP IS ZEROES MOVE ZEROES TO ACT-DEB
-           ELSE 
-               MOVE DEP TO ACT-DEB
-               ADD DEP TO A-BALANCE
-               ADD DEP TO A-D
-               MOVE 0 TO ACT-FEE.
-           IF WITHH IS ZEROES MOVE ZEROES TO ACT-WID
-           ELSE 
-               MOVE WITHH TO ACT-WID
-               SUBTRACT WITHH FROM A-BALANCE
-               PERFORM 700-CHECK-FEE THRU E-FEE
-               ADD WITHH TO A-W.
+           IF DEP IS ZEROES
+               MOVE ZEROES TO ACT-DEB
+           ELSE
+               IF DEP NOT NUMERIC OR DEP > MAX-TXN-AMT
+                   PERFORM 760-DEP-EXCEPTION THRU E-760-DEP-EXCEPTION
+                   MOVE ZEROES TO ACT-DEB
+               ELSE
+                   MOVE DEP TO ACT-DEB
+                   ADD DEP TO A-BALANCE
+                   ADD DEP TO A-D
+                   MOVE 0 TO ACT-FEE
+                   MOVE DEP TO WS-TXN-AMT
+                   PERFORM 720-TXN-TYPE THRU E-720-TXN-TYPE
+               END-IF
+           END-IF.
+           IF WITHH IS ZEROES
+               MOVE ZEROES TO ACT-WID
+           ELSE
+               IF WITHH NOT NUMERIC OR WITHH > MAX-TXN-AMT
+                   PERFORM 770-WTH-EXCEPTION THRU E-770-WTH-EXCEPTION
+                   MOVE ZEROES TO ACT-WID
+               ELSE
+                   MOVE WITHH TO ACT-WID
+                   SUBTRACT WITHH FROM A-BALANCE
+                   IF CUR-TYPE = "D"
+                       PERFORM 750-CD-PENALTY THRU E-750-CD-PENALTY
+                   ELSE
+                       PERFORM 700-CHECK-FEE THRU E-FEE
+                   END-IF
+                   ADD WITHH TO A-W
+                   MOVE WITHH TO WS-TXN-AMT
+                   PERFORM 720-TXN-TYPE THRU E-720-TXN-TYPE
+               END-IF
+           END-IF.
+           IF WS-LINE-COUNT + 1 > LINES-PER-PAGE
+               PERFORM 050-PAGE-BREAK THRU E-050-PAGE-BREAK
+           END-IF.
            MOVE ACT-REC TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM 680-STMT-WRITE.
            MOVE "" TO ACT-ERROR.
            PERFORM 100-READ-RECORD.
        E-300-SAME-ACCOUNT.
        EXIT.
       
-      * Searches the table to beginning balances.
+      * Writes the GL extract record for the account that just
+      * finished processing (ending balance at the point it rolls
+      * to the next account or the run ends).
+       650-GL-WRITE.
+           MOVE CUR-ACCT TO GL-ACCT
+           MOVE CUR-TYPE TO GL-TYPE
+           MOVE A-BALANCE TO GL-BALANCE
+           WRITE GL-OUT.
+       E-650-GL-WRITE.
+       EXIT.
+
+      * Writes the line currently sitting in OUT-PUT to the per-
+      * customer statement extract, tagged with the account number,
+      * so a single account's activity can be pulled out of BANKSTMT
+      * and mailed as its own statement without re-scanning BANKOUT.
+       680-STMT-WRITE.
+           MOVE CUR-ACCT TO STMT-ACCT
+           MOVE OUT-PUT TO STMT-LINE
+           WRITE STMT-OUT.
+       E-680-STMT-WRITE.
+       EXIT.
+
+      * Writes a checkpoint record after the account that just
+      * finished processing, so a restart can pick up after it
+      * without re-posting fees and interest already applied.
+       660-CHECKPOINT.
+           MOVE CUR-ACCT TO CHK-ACCT
+           MOVE WS-CHECKPOINT-RECORDS TO CHK-RECORDS-READ
+           MOVE ACT-COUNT TO CHK-ACT-COUNT
+           MOVE ACT-TOTAL TO CHK-ACT-TOTAL
+           MOVE H-B TO CHK-H-B
+           MOVE H-B-N TO CHK-H-B-N
+           MOVE H-M TO CHK-H-M
+           MOVE H-M-N TO CHK-H-M-N
+           WRITE CHK-OUT.
+       E-660-CHECKPOINT.
+       EXIT.
+
+      * Looks up the beginning balance for the account on the
+      * BEGBAL master file. An account with no master record starts
+      * at a zero balance rather than aborting the run.
        400-SEARCH-TABLE.
-           SET INX-A TO 1
-               SEARCH BG-BAL OF BG-BAL-TABLE
-                   WHEN T-ACCT(INX-A) = CUR-ACCT
-                       MOVE T-BAL(INX-A) TO A-BALANCE
-               END-SEARCH.
+           MOVE CUR-ACCT TO BB-ACCT
+           READ BEGBAL-FILE
+               INVALID KEY
+                   MOVE 0 TO A-BALANCE
+                   MOVE "N" TO CUR-WAIVER
+               NOT INVALID KEY
+                   MOVE BB-BAL TO A-BALANCE
+                   MOVE BB-WAIVER TO CUR-WAIVER
+           END-READ.
       
       * Decides if the account should be recorded as high balance.
        500-HIGH.
@@ -273,13 +699,18 @@
        E-500-HIGH.
        EXIT.
       
-      * Gets the intrest for the M accounts.
+      * Gets the intrest for the M accounts and the D (CD/IRA) accounts.
        600-GET-INTREST.
-           IF CUR-TYPE = "M" AND A-BALANCE IS GREATER 150
-               MULTIPLY A-BALANCE BY .0163 GIVING T-INT
+           IF CUR-TYPE = "M" AND A-BALANCE IS GREATER MIN-BAL-THRESHOLD
+               MULTIPLY A-BALANCE BY MM-RATE GIVING T-INT
                ADD T-INT TO A-BALANCE
                MOVE T-INT TO ACT-I-TOT
-           ELSE    
+           ELSE
+           IF CUR-TYPE = "D"
+               MULTIPLY A-BALANCE BY CD-RATE GIVING T-INT
+               ADD T-INT TO A-BALANCE
+               MOVE T-INT TO ACT-I-TOT
+           ELSE
                MOVE 0 TO T-INT
                MOVE 0 TO ACT-I-TOT.
        E-INTREST.
@@ -287,22 +718,120 @@
        
       * Checks for fees on the account.
        700-CHECK-FEE.
-           IF A-BALANCE IS LESS THAN 150
+           IF A-BALANCE IS LESS THAN 0
+               MOVE "OVERDRAWN" TO ACT-ERROR
+               MOVE NSF-FEE-AMT TO ACT-FEE
+               ADD NSF-FEE-AMT TO A-F
+               ADD NSF-FEE-AMT TO T-FEE
+               SUBTRACT NSF-FEE-AMT FROM A-BALANCE
+           ELSE
+           IF FEE-IS-WAIVED
+               MOVE "" TO ACT-ERROR
+               MOVE 0 TO ACT-FEE
+           ELSE
+           IF CUR-TYPE = "B"
+               PERFORM 710-BUS-FEE THRU E-710-BUS-FEE
+           ELSE
+           IF A-BALANCE IS LESS THAN MIN-BAL-THRESHOLD
                MOVE "MINIMUM CHARGE" TO ACT-ERROR
-               MOVE 30 TO ACT-FEE
-               ADD 30 TO A-F
-               ADD 30 TO T-FEE
-               SUBTRACT 30 FROM A-BALANCE
+               MOVE MIN-FEE-AMT TO ACT-FEE
+               ADD MIN-FEE-AMT TO A-F
+               ADD MIN-FEE-AMT TO T-FEE
+               SUBTRACT MIN-FEE-AMT FROM A-BALANCE
            ELSE
                MOVE "" TO ACT-ERROR
                MOVE 0 TO ACT-FEE.
        E-FEE.
        EXIT.
-        
+
+      * Minimum-balance fee schedule for joint/business accounts
+      * (KODE "B"), which carry a higher required balance and a
+      * lower flat fee than a personal checking/savings account.
+       710-BUS-FEE.
+           IF A-BALANCE IS LESS THAN BUS-MIN-BAL-THRESHOLD
+               MOVE "BUSINESS MIN CHARGE" TO ACT-ERROR
+               MOVE BUS-MIN-FEE-AMT TO ACT-FEE
+               ADD BUS-MIN-FEE-AMT TO A-F
+               ADD BUS-MIN-FEE-AMT TO T-FEE
+               SUBTRACT BUS-MIN-FEE-AMT FROM A-BALANCE
+           ELSE
+               MOVE "" TO ACT-ERROR
+               MOVE 0 TO ACT-FEE.
+       E-710-BUS-FEE.
+       EXIT.
+
+      * Labels the detail line with the channel the transaction came
+      * in on and rolls WS-TXN-AMT into the matching channel total
+      * (counter/wire/ACH), so wires and ACH items reconcile with the
+      * Fed separately from over-the-counter activity.
+       720-TXN-TYPE.
+           IF TXN-IS-WIRE
+               MOVE "WIRE" TO ACT-TXN-TYPE
+               ADD WS-TXN-AMT TO A-WIRE
+           ELSE
+           IF TXN-IS-ACH
+               MOVE "ACH " TO ACT-TXN-TYPE
+               ADD WS-TXN-AMT TO A-ACH
+           ELSE
+               MOVE "CTR " TO ACT-TXN-TYPE
+               ADD WS-TXN-AMT TO A-CTR.
+       E-720-TXN-TYPE.
+       EXIT.
+
+      * Charges the early-withdrawal penalty on CD/IRA (KODE "D")
+      * accounts. These accounts do not carry a minimum-balance fee,
+      * they carry a penalty on the amount withdrawn instead.
+       750-CD-PENALTY.
+           MULTIPLY WITHH BY CD-PENALTY-RATE GIVING CD-PENALTY
+           MOVE "EARLY WITHDRAWAL PENALTY" TO ACT-ERROR
+           MOVE CD-PENALTY TO ACT-FEE
+           ADD CD-PENALTY TO A-F
+           ADD CD-PENALTY TO T-FEE
+           SUBTRACT CD-PENALTY FROM A-BALANCE.
+       E-750-CD-PENALTY.
+       EXIT.
+
+      * Writes a bad DEP amount to the exception listing instead of
+      * applying it to the account.
+       760-DEP-EXCEPTION.
+           MOVE CUR-ACCT TO EXCP-ACCT
+           MOVE CUR-NAME TO EXCP-NAME
+           MOVE "DEP  " TO EXCP-FIELD
+           IF DEP NUMERIC
+               MOVE DEP TO EXCP-AMOUNT
+               MOVE "AMOUNT EXCEEDS PER-ITEM LIMIT" TO EXCP-REASON
+           ELSE
+               MOVE ZEROES TO EXCP-AMOUNT
+               MOVE "NON-NUMERIC AMOUNT" TO EXCP-REASON
+           END-IF
+           MOVE EXCP-LINE TO EXCP-OUT
+           WRITE EXCP-OUT.
+       E-760-DEP-EXCEPTION.
+       EXIT.
+
+      * Writes a bad WITHH amount to the exception listing instead of
+      * applying it to the account.
+       770-WTH-EXCEPTION.
+           MOVE CUR-ACCT TO EXCP-ACCT
+           MOVE CUR-NAME TO EXCP-NAME
+           MOVE "WITHH" TO EXCP-FIELD
+           IF WITHH NUMERIC
+               MOVE WITHH TO EXCP-AMOUNT
+               MOVE "AMOUNT EXCEEDS PER-ITEM LIMIT" TO EXCP-REASON
+           ELSE
+               MOVE ZEROES TO EXCP-AMOUNT
+               MOVE "NON-NUMERIC AMOUNT" TO EXCP-REASON
+           END-IF
+           MOVE EXCP-LINE TO EXCP-OUT
+           WRITE EXCP-OUT.
+       E-770-WTH-EXCEPTION.
+       EXIT.
+
       * Prints the final footers and closes the files.
        800-CLOSEUP.
            MOVE ACT-FOOTER-1 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINE
+           PERFORM 680-STMT-WRITE.
            MOVE ACT-FOOTER-2 TO OUT-PUT
            MOVE CUR-NAME TO ACT-NAME OF ACT-FOOTER-2
            MOVE CUR-TYPE TO ACT-TYPE OF ACT-FOOTER-2
@@ -312,8 +841,19 @@
            MOVE T-FEE TO ACT-F-TOT
            MOVE ACT-FOOTER-2 TO OUT-PUT
            WRITE OUT-PUT BEFORE ADVANCING 2 LINE.
+           PERFORM 680-STMT-WRITE.
+           MOVE A-CTR TO ACT-CTR-TOT
+           MOVE A-WIRE TO ACT-WIRE-TOT
+           MOVE A-ACH TO ACT-ACH-TOT
+           MOVE ACT-FOOTER-3 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           PERFORM 680-STMT-WRITE.
+           PERFORM 650-GL-WRITE.
+           MOVE WS-RECORDS-READ TO WS-CHECKPOINT-RECORDS.
+           PERFORM 660-CHECKPOINT.
            PERFORM 900-FINAL-PRINT
-           CLOSE BANKIN BANKOUT.
+           CLOSE BANKIN BANKOUT BANKEXCP BANKGL BANKCHK BANKSTMT
+                 BEGBAL-FILE.
            STOP RUN.
       * Prints out the final high balances and average.
        900-FINAL-PRINT.
@@ -329,9 +869,25 @@
            WRITE OUT-PUT AFTER ADVANCING 1 LINE.
            MOVE END-PRINT-3 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINE.
-           
-           
-           
-           
-           
+           PERFORM 950-CONTROL-TOTAL THRU E-950-CONTROL-TOTAL.
+
+      * Compares the number of BANKIN detail records actually read
+      * against the expected count on BANKCTL, catching a run that
+      * was truncated mid-transmission. A zero expected count means
+      * no BANKCTL record was supplied, so the check is skipped.
+       950-CONTROL-TOTAL.
+           MOVE WS-RECORDS-READ TO CTL-ACTUAL
+           MOVE WS-EXPECTED-COUNT TO CTL-EXPECTED
+           IF WS-EXPECTED-COUNT = 0
+               MOVE "NOT SUPPLIED" TO CTL-STATUS
+           ELSE
+           IF WS-RECORDS-READ = WS-EXPECTED-COUNT
+               MOVE "COUNTS MATCH" TO CTL-STATUS
+           ELSE
+               MOVE "*** MISMATCH ***" TO CTL-STATUS.
+           MOVE CTL-TOTAL-LINE TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 2 LINE.
+       E-950-CONTROL-TOTAL.
+       EXIT.
+
            
\ No newline at end of file
