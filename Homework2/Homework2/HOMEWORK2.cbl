@@ -1,9 +1,43 @@
-***********************************************************       
-* HOMEWORK #2
-* KODY BRAND
-* This program reads in payroll data and calculates payroll
-* and then generating a report based on the data.
-***********************************************************       
+      ***********************************************************
+      * HOMEWORK #2
+      * KODY BRAND
+      * This program reads in payroll data and calculates payroll
+      * and then generating a report based on the data.
+      ***********************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  KB  ADD FICA AND MEDICARE WITHHOLDING, PRINTED ON A NEW
+      *                 REPORT LINE AND DEDUCTED FROM NET PAY.
+      * 2026-08-09  KB  ADD A STATE TAX TABLE KEYED BY PR-STATE, PRINTED
+      *                 ON A NEW REPORT LINE AND DEDUCTED FROM NET PAY.
+      * 2026-08-09  KB  ADD A YEAR-TO-DATE MASTER FILE (YTD-FILE) KEYED
+      *                 BY EMPNUM THAT ACCUMULATES EACH CHECK'S GROSS,
+      *                 WITHHOLDING, AND NET PAY, PRINTED ON A NEW LINE.
+      * 2026-08-09  KB  ADD A DIRECT-DEPOSIT EXTRACT FILE (DD-FILE) WITH
+      *                 EACH EMPLOYEE'S NET PAY FOR ACH ORIGINATION.
+      * 2026-08-09  KB  ROUTE CHECK-DIGIT FAILURES TO A SUSPENSE FILE
+      *                 (SUSPENSE-FILE) INSTEAD OF JUST FLAGGING THEM
+      *                 ON THE REPORT.
+      * 2026-08-09  KB  APPLY A SHIFT-DIFFERENTIAL PREMIUM TO HOURLY
+      *                 GROSS PAY BASED ON PR-SHIFT, SHOWN ON RECORD-1.
+      * 2026-08-09  KB  DRIVE THE OVERTIME PAY MULTIPLIER FROM
+      *                 R-OVERTIME'S OVER-CODE (DOUBLE-TIME) INSTEAD OF
+      *                 A FLAT HARDCODED OT RATE.
+      * 2026-08-09  KB  ADD A COMPANY-WIDE TOTALS PAGE (900-FINAL-PRINT)
+      *                 AT THE END OF THE PAYROLL RUN.
+      * 2026-08-09  KB  LOOK UP EACH EMPLOYEE'S NAME AND DEPARTMENT ON
+      *                 A MASTER FILE (EMPMASTER-FILE), SHOWN ON
+      *                 RECORD-1.
+      * 2026-08-09  KB  DEDUCT COURT-ORDERED GARNISHMENTS (GARNISH-FILE)
+      *                 FROM NET PAY, CAPPED SO NET PAY NEVER GOES
+      *                 NEGATIVE, WITH THE UNPAID BALANCE CARRIED
+      *                 FORWARD TO THE NEXT CHECK.
+      * 2026-08-09  KB  LOAD THE FEDERAL WITHHOLDING BRACKET TABLE FROM
+      *                 AN EXTERNAL FILE (TAXTABLE-FILE) AT START-UP
+      *                 INSTEAD OF HARDCODING IT IN WORKING-STORAGE.
+      * 2026-08-09  KB  PULL HOURLY EMPLOYEES' HOURS FOR THE PERIOD
+      *                 FROM A TIME-CLOCK PUNCH FILE (TIMECLOCK-FILE)
+      *                 INSTEAD OF TRUSTING THE PAYROLL INPUT RECORD.
+      ***********************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
        AUTHOR. KODY BRAND.
@@ -11,24 +45,135 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PAYROLL-FILE ASSIGN TO UT-S-PAYIN 
+           SELECT PAYROLL-FILE ASSIGN TO DYNAMIC UT-S-PAYIN
                ORGANIZATION IS INDEXED
                 ACCESS IS SEQUENTIAL
                 RECORD KEY IS PR-EMPNUM.
-           SELECT PAYROLL-RPT ASSIGN TO UT-S-PAYOUT.
+           SELECT PAYROLL-RPT ASSIGN TO DYNAMIC UT-S-PAYOUT.
+           SELECT OPTIONAL YTD-FILE ASSIGN TO UT-S-YTD
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS YTD-EMPNUM
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT DD-FILE ASSIGN TO UT-S-DDFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO UT-S-SUSPENSE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EMPMASTER-FILE ASSIGN TO UT-S-EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS EM-EMPNUM
+               FILE STATUS IS WS-EMPMASTER-STATUS.
+           SELECT OPTIONAL GARNISH-FILE ASSIGN TO UT-S-GARNISH
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS GAR-EMPNUM
+               FILE STATUS IS WS-GARNISH-STATUS.
+           SELECT OPTIONAL TAXTABLE-FILE ASSIGN TO UT-S-TAXTAB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXTABLE-STATUS.
+           SELECT OPTIONAL TIMECLOCK-FILE ASSIGN TO UT-S-TIMECLK
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS TC-EMPNUM
+               FILE STATUS IS WS-TIMECLOCK-STATUS.
        DATA DIVISION.
        FILE SECTION.
        COPY "PAYROLL.CPY".
-       FD  PAYROLL-RPT                                                              
-           LABEL RECORDS OMITTED                                                
-           RECORDING MODE F.                                                    
+       FD  PAYROLL-RPT
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
        01  OUT-PUT      PIC X(132).
+       FD  DD-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  DD-REC.
+           05  DD-EMPNUM   PIC 9(4).
+           05  FILLER      PIC X.
+           05  DD-NET      PIC 9(7)V99.
+           05  FILLER      PIC X.
+           05  DD-DATE     PIC 9(8).
+       FD  SUSPENSE-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  SUSP-REC.
+           05  SUSP-EMPNUM PIC 9(4).
+           05  FILLER      PIC X.
+           05  SUSP-CHKDIG PIC 9.
+           05  FILLER      PIC X.
+           05  SUSP-EXPECTED PIC 9.
+           05  FILLER      PIC X.
+           05  SUSP-REASON PIC X(30).
+       FD  EMPMASTER-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  EM-REC.
+           05  EM-EMPNUM   PIC 9(4).
+           05  EM-NAME     PIC X(20).
+           05  EM-DEPT     PIC X(4).
+       FD  GARNISH-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  GAR-REC.
+           05  GAR-EMPNUM  PIC 9(4).
+           05  GAR-AMOUNT  PIC 9(5)V99.
+       FD  TAXTABLE-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  TAXTAB-REC.
+           05  TT-LOW      PIC 9(4).
+           05  TT-HIGH     PIC 9(4).
+           05  TT-RATE     PIC V999.
+       FD  TIMECLOCK-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  TC-REC.
+           05  TC-EMPNUM   PIC 9(4).
+           05  TC-HOURS    PIC 99V99.
+       FD  YTD-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  YTD-REC.
+           05  YTD-EMPNUM      PIC 9(4).
+           05  YTD-GROSS       PIC 9(7)V99.
+           05  YTD-FED-TAX     PIC 9(7)V99.
+           05  YTD-FICA-TAX    PIC 9(7)V99.
+           05  YTD-MEDICARE-TAX PIC 9(7)V99.
+           05  YTD-STATE-TAX   PIC 9(7)V99.
+           05  YTD-NET         PIC 9(7)V99.
        WORKING-STORAGE SECTION.
        01  END-OF-FILE PIC X           VALUE 'N'.
-       77 UT-S-PAYIN   PIC X(50)       
+       77 UT-S-PAYIN   PIC X(50)
                VALUE 'C:\Projects\CS4230\HW2.DAT'.
-       77 UT-S-PAYOUT  PIC X(50)       
+       77 UT-S-PAYOUT  PIC X(50)
                VALUE 'C:\Projects\CS4230\HW2.RPT'.
+       77 WS-ENV-PAYIN  PIC X(50).
+       77 WS-ENV-PAYOUT PIC X(50).
+       77 UT-S-YTD     PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2YTD.DAT'.
+       77 UT-S-DDFILE  PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2DD.DAT'.
+       77 UT-S-SUSPENSE PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2SUSP.DAT'.
+       77 UT-S-EMPMAST  PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2EMP.DAT'.
+       77 UT-S-GARNISH  PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2GARN.DAT'.
+       77 UT-S-TAXTAB   PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2TAX.DAT'.
+       77 UT-S-TIMECLK  PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2CLOCK.DAT'.
+       77 WS-EMP-NAME   PIC X(20)       VALUE SPACES.
+       77 WS-EMP-DEPT   PIC X(4)        VALUE SPACES.
+       77 WS-GARNISH-AMT PIC 9(5)V99    VALUE 0.
+       77 WS-GARNISH-FOUND PIC 9        VALUE 0.
+       77 WS-TAXTAB-EOF PIC X           VALUE 'N'.
+       77 WS-YTD-STATUS PIC XX          VALUE SPACES.
+       77 WS-EMPMASTER-STATUS PIC XX    VALUE SPACES.
+       77 WS-GARNISH-STATUS PIC XX      VALUE SPACES.
+       77 WS-TAXTABLE-STATUS PIC XX     VALUE SPACES.
+       77 WS-TIMECLOCK-STATUS PIC XX    VALUE SPACES.
+       77 WS-YTD-FOUND PIC 9           VALUE 0.
        77 PAGE-COUNT   PIC 9999        VALUE 1.
        77 WS-R-HOURS   PIC 99V99       PACKED-DECIMAL.
        77 WS-OT-HOURS  PIC 99V99       VALUE 0.
@@ -38,6 +183,23 @@
        77 WS-FED-TAX   PIC 9(5)V99     VALUE 0.
        77 WS-FED-RATE  PIC V999.
        77 WS-NET       PIC 9(5)V99     VALUE 0.
+       77 WS-FICA-RATE     PIC V9999   VALUE .0620.
+       77 WS-FICA-WAGE-BASE PIC 9(7)V99 VALUE 176100.00.
+       77 WS-MEDICARE-RATE PIC V9999   VALUE .0145.
+       77 WS-FICA-TAX      PIC 9(5)V99 VALUE 0.
+       77 WS-MEDICARE-TAX  PIC 9(5)V99 VALUE 0.
+       77 WS-STATE-RATE    PIC V9999   VALUE 0.
+       77 WS-STATE-TAX     PIC 9(5)V99 VALUE 0.
+       77 WS-SHIFT-PCT     PIC V999    VALUE 0.
+       77 WS-SHIFT-DIFF    PIC 9(5)V99 VALUE 0.
+       77 WS-OT-MULT       PIC 9V99    VALUE 1.50.
+       77 WS-CO-COUNT       PIC 9(5)        VALUE 0.
+       77 WS-CO-GROSS       PIC 9(7)V99     VALUE 0.
+       77 WS-CO-FED-TAX     PIC 9(7)V99     VALUE 0.
+       77 WS-CO-FICA-TAX    PIC 9(7)V99     VALUE 0.
+       77 WS-CO-MEDICARE-TAX PIC 9(7)V99    VALUE 0.
+       77 WS-CO-STATE-TAX   PIC 9(7)V99     VALUE 0.
+       77 WS-CO-NET         PIC 9(7)V99     VALUE 0.
        77 WS-VALID     PIC 9           VALUE 0.                         '0 VALID 1 -INVALID
        77 WS-CHKDIG    PIC 9           value 0.
        01 R-RECORD.
@@ -54,26 +216,29 @@
               88 VALID-CODES           VALUE 1 THRU 7.
               88 OVER-CODE             VALUE 3, 4.
            05  R-EMPCODE       PIC 99.
+           05  R-STATE         PIC XX.
        01  WS-CURRENT-DATE-FIELDS.
              05  WS-CURRENT-DATE.
                  10  WS-CURRENT-YEAR    PIC  9(4).
                  10  WS-CURRENT-MONTH   PIC  9(2).
                  10  WS-CURRENT-DAY     PIC  9(2).
-       01 TX-RATE-DATA.
-           05  FILLER  PIC X(11)   VALUE '00000100000'.
-           05  FILLER  PIC X(11)   VALUE '01010200170'.
-           05  FILLER  PIC X(11)   VALUE '02010300190'.
-           05  FILLER  PIC X(11)   VALUE '03010400220'.
-           05  FILLER  PIC X(11)   VALUE '04010500240'.
-           05  FILLER  PIC X(11)   VALUE '05010600255'.
-           05  FILLER  PIC X(11)   VALUE '06010700265'.
-           05  FILLER  PIC X(11)   VALUE '07010800280'.
-           05  FILLER  PIC X(11)   VALUE '08010900295'.
-       01 TX-RATE-TABLE REDEFINES TX-RATE-DATA.
+      * Federal withholding bracket table, loaded from TAXTABLE-FILE
+      * by 050-LOAD-TAX-TABLE at start-up instead of being hardcoded
+      * here.
+       01 TX-RATE-TABLE.
            05 TX-RATE OCCURS 9 TIMES INDEXED BY INX-A.
                10 T-LOW    PIC 9(4).
                10 T-HIGH   PIC 9(4).
                10 T-RATE   PIC V999.
+       01 ST-RATE-DATA.
+           05  FILLER  PIC X(6)    VALUE 'WI0550'.
+           05  FILLER  PIC X(6)    VALUE 'IL0495'.
+           05  FILLER  PIC X(6)    VALUE 'IA0570'.
+           05  FILLER  PIC X(6)    VALUE 'MN0685'.
+       01 ST-RATE-TABLE REDEFINES ST-RATE-DATA.
+           05 ST-RATE OCCURS 4 TIMES INDEXED BY INX-B.
+               10 ST-CODE  PIC XX.
+               10 ST-PCT   PIC V9999.
        01  HEADER-1.
            05  DATE-M      PIC 99.
            05  FILLER      PIC X       VALUE "/".
@@ -84,7 +249,7 @@
            05  FILLER      PIC X(19)   VALUE "PLATTEVILLE COMPANY".
            05  FILLER      PIC X(53).
            05  FILLER      PIC X(6)    VALUE "PAGE: ".
-           05  FILLER  PIC 9999    VALUE PAGE-COUNT.
+           05  HDR-PAGE  PIC 9999.
        01  HEADER-2.
            05  FILLER      PIC X(10)   VALUE "KODY BRAND".
            05  FILLER      PIC X(43).
@@ -96,6 +261,15 @@
            05  FILLER      PIC X(3).
            05  FILLER      PIC X(6)    VALUE "TYPE: ".
            05  1-PAYCODE   PIC X.
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(7)    VALUE "SHIFT: ".
+           05  1-SHIFT     PIC XX.
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(6)    VALUE "NAME: ".
+           05  1-NAME      PIC X(20).
+           05  FILLER      PIC X(2).
+           05  FILLER      PIC X(6)    VALUE "DEPT: ".
+           05  1-DEPT      PIC X(4).
        01  RECORD-2.
            05  FILLER      PIC X(5).
            05  FILLER      PIC X(7)    VALUE "HOURS: ".
@@ -122,20 +296,112 @@
            05  FILLER      PIC X(5).
            05  FILLER      PIC X(10)   VALUE "NET PAY: ".
            05  3-NET       PIC $$$$9.99.
+       01  RECORD-4.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(10)   VALUE "FICA TAX: ".
+           05  4-FICA-TAX  PIC $$$$9.99.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(14)   VALUE "MEDICARE TAX: ".
+           05  4-MEDICARE-TAX PIC $$$$9.99.
+       01  RECORD-5.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(7)    VALUE "STATE: ".
+           05  5-STATE     PIC XX.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(11)   VALUE "STATE TAX: ".
+           05  5-STATE-TAX PIC $$$$9.99.
+       01  RECORD-6.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(11)   VALUE "YTD GROSS: ".
+           05  6-YTD-GROSS PIC $$,$$$,$$9.99.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(9)    VALUE "YTD NET: ".
+           05  6-YTD-NET   PIC $$,$$$,$$9.99.
+       01  RECORD-7.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(13)   VALUE "GARNISHMENT: ".
+           05  7-GARNISH   PIC $$$$9.99.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(14)   VALUE "NET PAY DUE: ".
+           05  7-NET-DUE   PIC $$$$9.99.
+       01  CO-TITLE.
+           05  FILLER      PIC X(22)   VALUE "COMPANY PAYROLL TOTALS".
+       01  CO-TOTALS-1.
+           05  FILLER      PIC X(18)   VALUE "EMPLOYEES PAID: ".
+           05  CO-T-COUNT  PIC ZZZZ9.
+       01  CO-TOTALS-2.
+           05  FILLER      PIC X(13)   VALUE "TOTAL GROSS: ".
+           05  CO-T-GROSS  PIC $$,$$$,$$9.99.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(11)   VALUE "TOTAL NET: ".
+           05  CO-T-NET    PIC $$,$$$,$$9.99.
+       01  CO-TOTALS-3.
+           05  FILLER      PIC X(9)    VALUE "FED TAX: ".
+           05  CO-T-FED    PIC $$,$$$,$$9.99.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(10)   VALUE "FICA TAX: ".
+           05  CO-T-FICA   PIC $$,$$$,$$9.99.
+       01  CO-TOTALS-4.
+           05  FILLER      PIC X(14)   VALUE "MEDICARE TAX: ".
+           05  CO-T-MEDICARE PIC $$,$$$,$$9.99.
+           05  FILLER      PIC X(4).
+           05  FILLER      PIC X(11)   VALUE "STATE TAX: ".
+           05  CO-T-STATE  PIC $$,$$$,$$9.99.
        PROCEDURE DIVISION.
       * Starts the program
        000-MAIN.
+           ACCEPT WS-ENV-PAYIN FROM ENVIRONMENT "PAYIN".
+           IF WS-ENV-PAYIN NOT = SPACES
+               MOVE WS-ENV-PAYIN TO UT-S-PAYIN
+           END-IF.
+           ACCEPT WS-ENV-PAYOUT FROM ENVIRONMENT "PAYOUT".
+           IF WS-ENV-PAYOUT NOT = SPACES
+               MOVE WS-ENV-PAYOUT TO UT-S-PAYOUT
+           END-IF.
            OPEN INPUT PAYROLL-FILE.
            OPEN OUTPUT PAYROLL-RPT.
+           OPEN I-O YTD-FILE.
+           OPEN OUTPUT DD-FILE.
+           OPEN OUTPUT SUSPENSE-FILE.
+           OPEN INPUT EMPMASTER-FILE.
+           OPEN I-O GARNISH-FILE.
+           OPEN INPUT TIMECLOCK-FILE.
+           PERFORM 050-LOAD-TAX-TABLE THRU 050-EXIT.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            MOVE WS-CURRENT-MONTH TO DATE-M.
            MOVE WS-CURRENT-DAY TO DATE-D.
            MOVE WS-CURRENT-YEAR TO DATE-Y.
+           MOVE PAGE-COUNT TO HDR-PAGE.
            MOVE HEADER-1 TO OUT-PUT
            WRITE OUT-PUT
            MOVE HEADER-2 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINES
            PERFORM 100-READ-RECORD THRU 100-EXIT.
+      * Loads the federal withholding bracket table from
+      * TAXTABLE-FILE into TX-RATE-TABLE.
+       050-LOAD-TAX-TABLE.
+           OPEN INPUT TAXTABLE-FILE.
+           SET INX-A TO 1
+           PERFORM 055-READ-TAX-REC THRU 055-EXIT
+               UNTIL WS-TAXTAB-EOF = 'Y'
+                  OR INX-A > 9.
+           CLOSE TAXTABLE-FILE.
+       050-EXIT.
+           EXIT.
+      * Reads one bracket record and files it into the next table
+      * entry.
+       055-READ-TAX-REC.
+           READ TAXTABLE-FILE
+               AT END
+                   MOVE 'Y' TO WS-TAXTAB-EOF
+               NOT AT END
+                   MOVE TT-LOW TO T-LOW(INX-A)
+                   MOVE TT-HIGH TO T-HIGH(INX-A)
+                   MOVE TT-RATE TO T-RATE(INX-A)
+                   SET INX-A UP BY 1
+           END-READ.
+       055-EXIT.
+           EXIT.
       * Reads in 1 records
        100-READ-RECORD.
            READ PAYROLL-FILE AT END PERFORM 999-CLOSE-UP.
@@ -156,58 +422,158 @@
            PERFORM 100-READ-RECORD THRU 100-EXIT.
        200-EXIT.
            EXIT.
-      * Figures out how to handle the records based on type    
+      * Looks up this pay period's hours on the time-clock punch
+      * file, which is the authoritative source for hourly employees.
+      * No record on file leaves R-HOURS as submitted on the payroll
+      * input record.
+       270-LOOKUP-TIMECLOCK.
+           MOVE R-EMPNUM TO TC-EMPNUM.
+           READ TIMECLOCK-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE TC-HOURS TO R-HOURS
+           END-READ.
+       270-EXIT.
+           EXIT.
+      * Looks up the employee's name and department on the master
+      * file so they can be shown on RECORD-1.
+       280-LOOKUP-EMPLOYEE.
+           MOVE R-EMPNUM TO EM-EMPNUM.
+           READ EMPMASTER-FILE
+               INVALID KEY
+                   MOVE "UNKNOWN EMPLOYEE    " TO WS-EMP-NAME
+                   MOVE "????" TO WS-EMP-DEPT
+               NOT INVALID KEY
+                   MOVE EM-NAME TO WS-EMP-NAME
+                   MOVE EM-DEPT TO WS-EMP-DEPT
+           END-READ.
+       280-EXIT.
+           EXIT.
+      * Loads this employee's year-to-date totals as of the last
+      * check, before this check's taxes are computed, so paragraphs
+      * such as 610-CAP-FICA-TAX can see how much of the annual FICA
+      * wage base has already been used. Sets up a zero YTD record
+      * in memory the first time an employee is seen; 650-UPDATE-YTD
+      * writes or rewrites it once this check's amounts are known.
+       285-LOOKUP-YTD.
+           MOVE R-EMPNUM TO YTD-EMPNUM.
+           MOVE 1 TO WS-YTD-FOUND.
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-YTD-FOUND
+                   MOVE R-EMPNUM TO YTD-EMPNUM
+                   MOVE 0 TO YTD-GROSS YTD-FED-TAX YTD-FICA-TAX
+                             YTD-MEDICARE-TAX YTD-STATE-TAX YTD-NET
+           END-READ.
+       285-EXIT.
+           EXIT.
+      * Looks up any court-ordered garnishment balance on file for
+      * this employee. No record on file means no garnishment.
+       290-LOOKUP-GARNISHMENT.
+           MOVE R-EMPNUM TO GAR-EMPNUM.
+           MOVE 1 TO WS-GARNISH-FOUND
+           READ GARNISH-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-GARNISH-FOUND
+                   MOVE 0 TO WS-GARNISH-AMT
+               NOT INVALID KEY
+                   MOVE GAR-AMOUNT TO WS-GARNISH-AMT
+           END-READ.
+       290-EXIT.
+           EXIT.
+      * Figures out how to handle the records based on type
        300-PROCESS.
            MOVE R-EMPNUM TO 1-EMPNUM.
            MOVE R-PAYCODE TO 1-PAYCODE.
+           MOVE R-SHIFT TO 1-SHIFT.
+           PERFORM 280-LOOKUP-EMPLOYEE THRU 280-EXIT.
+           MOVE WS-EMP-NAME TO 1-NAME.
+           MOVE WS-EMP-DEPT TO 1-DEPT.
            MOVE RECORD-1 TO OUT-PUT.
            WRITE OUT-PUT AFTER ADVANCING 2 LINES.
-           
-           IF R-PAYCODE = 'S' THEN    
+           PERFORM 285-LOOKUP-YTD THRU 285-EXIT.
+
+           IF R-PAYCODE = 'S' THEN
                PERFORM 400-SALARY THRU 400-EXIT
            ELSE
                PERFORM 450-HOURLY THRU 450-EXIT
            END-IF.
+           PERFORM 720-APPLY-GARNISHMENT THRU 720-EXIT.
+           PERFORM 650-UPDATE-YTD THRU 650-EXIT.
+           PERFORM 680-DD-WRITE THRU 680-EXIT.
+           ADD 1 TO WS-CO-COUNT.
+           ADD WS-GROSS TO WS-CO-GROSS.
+           ADD WS-FED-TAX TO WS-CO-FED-TAX.
+           ADD WS-FICA-TAX TO WS-CO-FICA-TAX.
+           ADD WS-MEDICARE-TAX TO WS-CO-MEDICARE-TAX.
+           ADD WS-STATE-TAX TO WS-CO-STATE-TAX.
+           ADD WS-NET TO WS-CO-NET.
        300-EXIT.
            EXIT.
       
-      * Prints out an error
+      * Prints out an error and routes the failing record to the
+      * suspense file instead of paying it, so payroll can correct and
+      * resubmit it.
        350-ERROR.
            MOVE "ERROR VALIDATING EMPLOYEE" TO OUT-PUT.
            WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+           MOVE R-EMPNUM TO SUSP-EMPNUM
+           MOVE R-CHKDIG TO SUSP-CHKDIG
+           MOVE WS-CHKDIG TO SUSP-EXPECTED
+           MOVE "CHECK DIGIT MISMATCH" TO SUSP-REASON
+           WRITE SUSP-REC.
        350-EXIT.
            EXIT.
       
       * Handles the data if salary type    
        400-SALARY.
            PERFORM 500-SEARCH-TABLE THRU 500-EXIT.
+           PERFORM 600-SEARCH-STATE-TABLE THRU 600-EXIT.
            MOVE R-SALARY TO WS-GROSS.
            COMPUTE WS-FED-TAX = WS-GROSS * WS-FED-RATE
+           COMPUTE WS-FICA-TAX = WS-GROSS * WS-FICA-RATE
+           PERFORM 610-CAP-FICA-TAX THRU 610-EXIT
+           COMPUTE WS-MEDICARE-TAX = WS-GROSS * WS-MEDICARE-RATE
+           COMPUTE WS-STATE-TAX = WS-GROSS * WS-STATE-RATE
            COMPUTE WS-NET = WS-GROSS - WS-FED-TAX
+                   - WS-FICA-TAX - WS-MEDICARE-TAX - WS-STATE-TAX
            MOVE R-HOURS TO 2-R-HOURS
            MOVE ZERO TO 2-OT-HOURS
            MOVE WS-GROSS TO 2-GROSS
            MOVE WS-FED-TAX TO 2-FED-TAX
            MOVE RECORD-2 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINES.
-           
+
            MOVE R-SALARY TO 3-RATE
            MOVE ZERO TO 3-OT-RATE
            MOVE WS-FED-RATE TO 3-FED-RATE
            MOVE WS-NET TO 3-NET
            MOVE RECORD-3 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE WS-FICA-TAX TO 4-FICA-TAX
+           MOVE WS-MEDICARE-TAX TO 4-MEDICARE-TAX
+           MOVE RECORD-4 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE R-STATE TO 5-STATE
+           MOVE WS-STATE-TAX TO 5-STATE-TAX
+           MOVE RECORD-5 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
        400-EXIT.
            EXIT.
       
       * Handles the data if the type is hourly.
        450-HOURLY.
-           IF R-HOURS > 40 THEN    
+           PERFORM 270-LOOKUP-TIMECLOCK THRU 270-EXIT.
+           IF R-HOURS > 40 THEN
                COMPUTE WS-OT-HOURS = R-HOURS - 40
                MOVE 40 TO WS-R-HOURS
-               MOVE 1.63 TO WS-OT-RATE
                MOVE R-SALARY TO WS-RATE
-               COMPUTE WS-GROSS = (40 * WS-RATE) 
+               PERFORM 710-OT-MULTIPLIER THRU 710-EXIT
+               COMPUTE WS-OT-RATE = WS-RATE * WS-OT-MULT
+               COMPUTE WS-GROSS = (40 * WS-RATE)
                        + ( WS-OT-HOURS * WS-OT-RATE)
            END-IF
           IF R-HOURS < 40 THEN
@@ -216,10 +582,18 @@
                MOVE R-SALARY TO WS-RATE
                COMPUTE WS-GROSS = WS-R-HOURS * WS-RATE
            END-IF
+           PERFORM 700-SHIFT-DIFF THRU 700-EXIT.
+           ADD WS-SHIFT-DIFF TO WS-GROSS.
            PERFORM 500-SEARCH-TABLE THRU 500-EXIT.
+           PERFORM 600-SEARCH-STATE-TABLE THRU 600-EXIT.
            COMPUTE WS-FED-TAX = WS-GROSS * WS-FED-RATE
+           COMPUTE WS-FICA-TAX = WS-GROSS * WS-FICA-RATE
+           PERFORM 610-CAP-FICA-TAX THRU 610-EXIT
+           COMPUTE WS-MEDICARE-TAX = WS-GROSS * WS-MEDICARE-RATE
+           COMPUTE WS-STATE-TAX = WS-GROSS * WS-STATE-RATE
            COMPUTE WS-NET = WS-GROSS - WS-FED-TAX
-           
+                   - WS-FICA-TAX - WS-MEDICARE-TAX - WS-STATE-TAX
+
                MOVE WS-R-HOURS TO 2-R-HOURS
                MOVE WS-OT-HOURS TO 2-OT-HOURS
                MOVE WS-GROSS TO 2-GROSS
@@ -232,7 +606,17 @@
            MOVE WS-NET TO 3-NET
            MOVE RECORD-3 TO OUT-PUT
            WRITE OUT-PUT AFTER ADVANCING 1 lines.
-    
+
+           MOVE WS-FICA-TAX TO 4-FICA-TAX
+           MOVE WS-MEDICARE-TAX TO 4-MEDICARE-TAX
+           MOVE RECORD-4 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE R-STATE TO 5-STATE
+           MOVE WS-STATE-TAX TO 5-STATE-TAX
+           MOVE RECORD-5 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
        450-EXIT.
            EXIT.
       
@@ -245,12 +629,157 @@
                    AND R-SALARY < T-HIGH(INX-A)
                        MOVE T-RATE(INX-A) TO WS-FED-RATE
                END-SEARCH.
-           IF WS-FED-RATE = 0 THEN 
+           IF WS-FED-RATE = 0 THEN
                MOVE .340 TO WS-FED-RATE.
        500-EXIT.
            EXIT.
-      
+
+      * Searches the state tax table by the employee's work-state code.
+      * Defaults to a flat rate for any state not on the table.
+       600-SEARCH-STATE-TABLE.
+           MOVE 0 TO WS-STATE-RATE
+           SET INX-B TO 1
+               SEARCH ST-RATE OF ST-RATE-TABLE
+                   WHEN ST-CODE(INX-B) = R-STATE
+                       MOVE ST-PCT(INX-B) TO WS-STATE-RATE
+               END-SEARCH.
+           IF WS-STATE-RATE = 0 THEN
+               MOVE .0500 TO WS-STATE-RATE.
+       600-EXIT.
+           EXIT.
+
+      * Caps the Social Security portion of FICA once this employee's
+      * year-to-date gross, as of the start of this check, reaches
+      * the annual wage base; Medicare (WS-MEDICARE-TAX) has no cap
+      * and is left alone.
+       610-CAP-FICA-TAX.
+           IF YTD-GROSS >= WS-FICA-WAGE-BASE
+               MOVE 0 TO WS-FICA-TAX
+           ELSE
+               IF YTD-GROSS + WS-GROSS > WS-FICA-WAGE-BASE
+                   COMPUTE WS-FICA-TAX =
+                       (WS-FICA-WAGE-BASE - YTD-GROSS) * WS-FICA-RATE
+               END-IF
+           END-IF.
+       610-EXIT.
+           EXIT.
+
+      * Rolls this check's withholding and net pay into the employee's
+      * year-to-date record, creating it on the first check of the year.
+       650-UPDATE-YTD.
+           ADD WS-GROSS TO YTD-GROSS.
+           ADD WS-FED-TAX TO YTD-FED-TAX.
+           ADD WS-FICA-TAX TO YTD-FICA-TAX.
+           ADD WS-MEDICARE-TAX TO YTD-MEDICARE-TAX.
+           ADD WS-STATE-TAX TO YTD-STATE-TAX.
+           ADD WS-NET TO YTD-NET.
+           IF WS-YTD-FOUND = 1
+               REWRITE YTD-REC
+           ELSE
+               WRITE YTD-REC
+           END-IF.
+           MOVE YTD-GROSS TO 6-YTD-GROSS
+           MOVE YTD-NET TO 6-YTD-NET
+           MOVE RECORD-6 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+       650-EXIT.
+           EXIT.
+
+      * Writes a direct-deposit extract record for this check's net pay,
+      * picked up by the bank's ACH origination process.
+       680-DD-WRITE.
+           MOVE R-EMPNUM TO DD-EMPNUM
+           MOVE WS-NET TO DD-NET
+           MOVE WS-CURRENT-YEAR TO DD-DATE(1:4)
+           MOVE WS-CURRENT-MONTH TO DD-DATE(5:2)
+           MOVE WS-CURRENT-DAY TO DD-DATE(7:2)
+           WRITE DD-REC.
+       680-EXIT.
+           EXIT.
+
+      * Looks up the shift-differential percentage for an hourly
+      * employee's PR-SHIFT code and applies it against this period's
+      * straight/overtime gross: "02" (2ND/EVENING) and "03" (3RD/
+      * NIGHT) earn a premium, "01" (DAY) and any other code do not.
+       700-SHIFT-DIFF.
+           IF R-SHIFT = "02" THEN
+               MOVE .100 TO WS-SHIFT-PCT
+           ELSE
+           IF R-SHIFT = "03" THEN
+               MOVE .150 TO WS-SHIFT-PCT
+           ELSE
+               MOVE 0 TO WS-SHIFT-PCT.
+           COMPUTE WS-SHIFT-DIFF = WS-GROSS * WS-SHIFT-PCT.
+       700-EXIT.
+           EXIT.
+
+      * Deducts any garnishment balance on file from this check's net
+      * pay. A garnishment is never allowed to drive net pay below
+      * zero -- it is capped at whatever net pay is left after taxes,
+      * and the unpaid remainder is rewritten back to GARNISH-FILE so
+      * it carries forward to the employee's next check.
+       720-APPLY-GARNISHMENT.
+           PERFORM 290-LOOKUP-GARNISHMENT THRU 290-EXIT.
+           IF WS-GARNISH-AMT > WS-NET THEN
+               MOVE WS-NET TO 7-GARNISH
+               SUBTRACT WS-NET FROM WS-GARNISH-AMT GIVING GAR-AMOUNT
+               MOVE 0 TO WS-NET
+               MOVE R-EMPNUM TO SUSP-EMPNUM
+               MOVE 0 TO SUSP-CHKDIG
+               MOVE 0 TO SUSP-EXPECTED
+               MOVE "GARNISHMENT EXCEEDS NET PAY" TO SUSP-REASON
+               WRITE SUSP-REC
+           ELSE
+               MOVE WS-GARNISH-AMT TO 7-GARNISH
+               SUBTRACT WS-GARNISH-AMT FROM WS-NET
+               MOVE 0 TO GAR-AMOUNT
+           END-IF.
+           IF WS-GARNISH-FOUND = 1
+               REWRITE GAR-REC
+           END-IF.
+           MOVE WS-NET TO 7-NET-DUE.
+           MOVE RECORD-7 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+       720-EXIT.
+           EXIT.
+
+      * Sets the overtime pay multiplier from R-OVERTIME: OVER-CODE
+      * (3 or 4) is double-time; every other valid code is standard
+      * time-and-a-half.
+       710-OT-MULTIPLIER.
+           IF OVER-CODE OF R-RECORD
+               MOVE 2.00 TO WS-OT-MULT
+           ELSE
+               MOVE 1.50 TO WS-OT-MULT.
+       710-EXIT.
+           EXIT.
+
+      * Prints a company-wide totals page at the end of the run.
+       900-FINAL-PRINT.
+           MOVE CO-TITLE TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING PAGE.
+           MOVE WS-CO-COUNT TO CO-T-COUNT
+           MOVE CO-TOTALS-1 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+           MOVE WS-CO-GROSS TO CO-T-GROSS
+           MOVE WS-CO-NET TO CO-T-NET
+           MOVE CO-TOTALS-2 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           MOVE WS-CO-FED-TAX TO CO-T-FED
+           MOVE WS-CO-FICA-TAX TO CO-T-FICA
+           MOVE CO-TOTALS-3 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           MOVE WS-CO-MEDICARE-TAX TO CO-T-MEDICARE
+           MOVE WS-CO-STATE-TAX TO CO-T-STATE
+           MOVE CO-TOTALS-4 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+       900-EXIT.
+           EXIT.
+
       * Closes up the program files.
        999-CLOSE-UP.
-           CLOSE PAYROLL-FILE PAYROLL-RPT.
+           PERFORM 900-FINAL-PRINT THRU 900-EXIT.
+           CLOSE PAYROLL-FILE PAYROLL-RPT YTD-FILE DD-FILE
+                 SUSPENSE-FILE EMPMASTER-FILE GARNISH-FILE
+                 TIMECLOCK-FILE.
            STOP RUN.
