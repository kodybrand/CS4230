@@ -1,6 +1,6 @@
       *******  PAYROLL COPY FILE
        FD PAYROLL-FILE
-          RECORD CONTAINS 18 CHARACTERS
+          RECORD CONTAINS 20 CHARACTERS
           RECORDING MODE IS F.
        01 PAYROLL-REC.
           05  PR-EMPNUM        PIC 9(4).
@@ -16,3 +16,4 @@
               88 VALID-CODES           VALUE 1 THRU 7.
               88 OVER-CODE             VALUE 3, 4.
           05  PR-EMPCODE       PIC 99.
+          05  PR-STATE         PIC XX.
