@@ -0,0 +1,191 @@
+      ***********************************************************
+      * YEAR-END W-2 STATEMENT GENERATOR
+      * KODY BRAND
+      * This program reads the payroll year-to-date master file
+      * (YTD-FILE) built up by PAYROLL and prints a W-2 style wage
+      * and tax statement for every employee on it.
+      ***********************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  KB  ORIGINAL PROGRAM.
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2GEN.
+       AUTHOR. KODY BRAND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-FILE ASSIGN TO UT-S-YTD
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS YTD-EMPNUM.
+           SELECT EMPMASTER-FILE ASSIGN TO UT-S-EMPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS EM-EMPNUM.
+           SELECT W2-RPT ASSIGN TO UT-S-W2RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  YTD-REC.
+           05  YTD-EMPNUM      PIC 9(4).
+           05  YTD-GROSS       PIC 9(7)V99.
+           05  YTD-FED-TAX     PIC 9(7)V99.
+           05  YTD-FICA-TAX    PIC 9(7)V99.
+           05  YTD-MEDICARE-TAX PIC 9(7)V99.
+           05  YTD-STATE-TAX   PIC 9(7)V99.
+           05  YTD-NET         PIC 9(7)V99.
+       FD  EMPMASTER-FILE
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  EM-REC.
+           05  EM-EMPNUM   PIC 9(4).
+           05  EM-NAME     PIC X(20).
+           05  EM-DEPT     PIC X(4).
+       FD  W2-RPT
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  OUT-PUT         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE     PIC X           VALUE 'N'.
+       77  UT-S-YTD        PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2YTD.DAT'.
+       77  UT-S-EMPMAST    PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2EMP.DAT'.
+       77  UT-S-W2RPT      PIC X(50)
+               VALUE 'C:\Projects\CS4230\HW2W2.RPT'.
+       77  WS-EMP-NAME     PIC X(20)       VALUE SPACES.
+       77  WS-EMP-DEPT     PIC X(4)        VALUE SPACES.
+       77  WS-TAX-YEAR     PIC 9(4)        VALUE 0.
+
+       01  W2-TITLE.
+           05  FILLER      PIC X(44)
+               VALUE "-------- W-2 WAGE AND TAX STATEMENT --------".
+       01  W2-BLANK.
+           05  FILLER      PIC X(1)        VALUE SPACE.
+       01  W2-LINE-1.
+           05  FILLER      PIC X(6)        VALUE "EMPL: ".
+           05  W2-EMPNUM   PIC 9999.
+           05  FILLER      PIC X(3).
+           05  FILLER      PIC X(6)        VALUE "NAME: ".
+           05  W2-NAME     PIC X(20).
+           05  FILLER      PIC X(2).
+           05  FILLER      PIC X(6)        VALUE "DEPT: ".
+           05  W2-DEPT     PIC X(4).
+       01  W2-LINE-2.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 1  WAGES/COMP:     ".
+           05  W2-WAGES    PIC $$,$$$,$$9.99.
+       01  W2-LINE-3.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 2  FED TAX WHLD:   ".
+           05  W2-FED-TAX  PIC $$,$$$,$$9.99.
+       01  W2-LINE-4.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 3  SOC SEC WAGES:  ".
+           05  W2-SS-WAGES PIC $$,$$$,$$9.99.
+       01  W2-LINE-5.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 4  SOC SEC TAX:    ".
+           05  W2-SS-TAX   PIC $$,$$$,$$9.99.
+       01  W2-LINE-6.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 5  MEDICARE WAGES: ".
+           05  W2-MED-WAGES PIC $$,$$$,$$9.99.
+       01  W2-LINE-7.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 6  MEDICARE TAX:   ".
+           05  W2-MED-TAX  PIC $$,$$$,$$9.99.
+       01  W2-LINE-8.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 16 STATE WAGES:    ".
+           05  W2-ST-WAGES PIC $$,$$$,$$9.99.
+       01  W2-LINE-9.
+           05  FILLER      PIC X(6).
+           05  FILLER      PIC X(24)   VALUE "BOX 17 STATE TAX:      ".
+           05  W2-ST-TAX   PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+      * Starts the program
+       000-MAIN.
+           OPEN INPUT YTD-FILE.
+           OPEN INPUT EMPMASTER-FILE.
+           OPEN OUTPUT W2-RPT.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TAX-YEAR.
+           PERFORM 100-READ-YTD THRU 100-EXIT.
+      * Reads the next YTD record and prints its W-2 statement
+       100-READ-YTD.
+           READ YTD-FILE AT END PERFORM 999-CLOSE-UP.
+           PERFORM 150-LOOKUP-EMPLOYEE THRU 150-EXIT.
+           PERFORM 200-PRINT-W2 THRU 200-EXIT.
+           PERFORM 100-READ-YTD THRU 100-EXIT.
+       100-EXIT.
+           EXIT.
+      * Looks up the employee's name and department on the master
+      * file for display on the statement
+       150-LOOKUP-EMPLOYEE.
+           MOVE YTD-EMPNUM TO EM-EMPNUM.
+           READ EMPMASTER-FILE
+               INVALID KEY
+                   MOVE "UNKNOWN EMPLOYEE    " TO WS-EMP-NAME
+                   MOVE "????" TO WS-EMP-DEPT
+               NOT INVALID KEY
+                   MOVE EM-NAME TO WS-EMP-NAME
+                   MOVE EM-DEPT TO WS-EMP-DEPT
+           END-READ.
+       150-EXIT.
+           EXIT.
+      * Formats and writes one employee's W-2 statement
+       200-PRINT-W2.
+           MOVE W2-TITLE TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING PAGE.
+           MOVE W2-BLANK TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           MOVE YTD-EMPNUM TO W2-EMPNUM.
+           MOVE WS-EMP-NAME TO W2-NAME.
+           MOVE WS-EMP-DEPT TO W2-DEPT.
+           MOVE W2-LINE-1 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-GROSS TO W2-WAGES.
+           MOVE W2-LINE-2 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+
+           MOVE YTD-FED-TAX TO W2-FED-TAX.
+           MOVE W2-LINE-3 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-GROSS TO W2-SS-WAGES.
+           MOVE W2-LINE-4 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-FICA-TAX TO W2-SS-TAX.
+           MOVE W2-LINE-5 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-GROSS TO W2-MED-WAGES.
+           MOVE W2-LINE-6 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-MEDICARE-TAX TO W2-MED-TAX.
+           MOVE W2-LINE-7 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-GROSS TO W2-ST-WAGES.
+           MOVE W2-LINE-8 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+
+           MOVE YTD-STATE-TAX TO W2-ST-TAX.
+           MOVE W2-LINE-9 TO OUT-PUT
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+       200-EXIT.
+           EXIT.
+      * Closes up the program files.
+       999-CLOSE-UP.
+           CLOSE YTD-FILE EMPMASTER-FILE W2-RPT.
+           STOP RUN.
+       END PROGRAM W2GEN.
