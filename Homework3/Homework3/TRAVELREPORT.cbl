@@ -1,21 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRAVELREPORT.
        AUTHOR. KODY BRAND.
-       
+      * MODIFICATION HISTORY
+      * 2026-08-09  KB  ADD A TYPE-LEVEL SUBTOTAL AND A REPORT GRAND
+      *                 TOTAL CONTROL FOOTING ALONGSIDE THE EXISTING
+      *                 PER-CLIENT ITEM TOTAL.
+      * 2026-08-09  KB  REJECT MALFORMED RECORDS (BAD TYPE CODE OR A
+      *                 NON-NUMERIC CLIENT NUMBER/COST) TO A NEW
+      *                 EXCEPTION LISTING (TRAVEXCP) INSTEAD OF
+      *                 LETTING THEM ONTO THE REPORT.
+      * 2026-08-09  KB  TRACK EACH BOOKING'S TRAVEL AGENT (TR-AGENT)
+      *                 AND THE COMMISSION IT EARNS, AND SHOW A
+      *                 REPORT-WIDE COMMISSION TOTAL ON THE FINAL
+      *                 CONTROL FOOTING.
+      * 2026-08-09  KB  ADD A BOOKING DATE (TR-BOOK-DATE) TO EACH
+      *                 TRAVEL RECORD AND LET TRDATE GIVE AN OPTIONAL
+      *                 START/END DATE RANGE SO THE REPORT CAN BE
+      *                 LIMITED TO BOOKINGS MADE IN THAT WINDOW.
+      * 2026-08-09  KB  WRITE EACH BOOKING'S DETAIL TO A PER-CLIENT
+      *                 STATEMENT EXTRACT (TRAVSTMT), TAGGED BY CLIENT
+      *                 NUMBER, SO ONE CLIENT'S BOOKINGS CAN BE PULLED
+      *                 OUT AND MAILED WITHOUT RE-SCANNING THE REPORT.
+      * 2026-08-09  KB  ADD DEPOSIT-PAID AND BALANCE-DUE TO EACH
+      *                 TRAVEL RECORD AND PRODUCE A SEPARATE AGING
+      *                 REPORT (TRAVAGE) BUCKETING OUTSTANDING CLIENT
+      *                 BALANCES BY HOW LONG THEY HAVE BEEN OWED.
+      * 2026-08-09  KB  ADD AN OPTIONAL CSV EXPORT (TRAVCSV) OF THE
+      *                 SAME DETAIL DATA ALREADY PRINTED ON
+      *                 DETAIL-LINE, FOR LOADING STRAIGHT INTO A
+      *                 SPREADSHEET.
+      * 2026-08-09  KB  ADD PACKAGE AND INSURANCE TR-TYPE CODES FOR
+      *                 BUNDLED TOUR DEALS AND STANDALONE TRAVEL
+      *                 INSURANCE POLICIES.
+      * 2026-08-09  KB  ADD A CURRENCY CODE TO EACH BOOKING SO
+      *                 EUROPEAN PACKAGES CAN BE QUOTED IN THEIR OWN
+      *                 CURRENCY; DETAIL AND TOTAL LINES NOW SHOW THE
+      *                 ORIGINAL CURRENCY ALONGSIDE THE USD-CONVERTED
+      *                 AMOUNT.
+      * 2026-08-09  KB  ADD A VENDOR CODE TO EACH BOOKING AND A
+      *                 COMPANION VENDOR REMITTANCE REPORT (TRAVVEND)
+      *                 SUMMARIZING WHAT THE AGENCY OWES EACH CRUISE
+      *                 LINE/AIRLINE/TOUR OPERATOR, NET OF COMMISSION.
+
        ENVIRONMENT DIVISION.
        
        INPUT-OUTPUT SECTION.
        
        FILE-CONTROL.
-           SELECT TRAVEL-FILE ASSIGN TO UT-S-TRAVEL-IN
+           SELECT TRAVEL-FILE ASSIGN TO DYNAMIC UT-S-TRAVEL-IN
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
-           SELECT TRAVEL-REPORT ASSIGN TO UT-S-TRAVEL-RPT.
-       
+           SELECT TRAVEL-REPORT ASSIGN TO DYNAMIC UT-S-TRAVEL-RPT.
+           SELECT TRAVEXCP ASSIGN TO UT-S-TRAVEXCP
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TRDATE-FILE ASSIGN TO UT-S-TRDATE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRDATE-STATUS.
+           SELECT TRAVSTMT ASSIGN TO UT-S-TRAVSTMT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRAVAGE ASSIGN TO UT-S-TRAVAGE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CSVOPT-FILE ASSIGN TO UT-S-CSVOPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSVOPT-STATUS.
+           SELECT TRAVCSV ASSIGN TO UT-S-TRAVCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRAVVEND ASSIGN TO UT-S-TRAVVEND
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRAVEL-FILE
-           RECORD CONTAINS 77 CHARACTERS.
+           RECORD CONTAINS 120 CHARACTERS.
        01  TRAVEL-REC.
            05  TR-TYPE         PIC 9.
                88  CRUISE          VALUE 1.
@@ -23,24 +79,107 @@
                88  TOUR            VALUE 3.
                88  TRAIN           VALUE 4.
                88  OTHER-O         VALUE 5.
+               88  PACKAGE         VALUE 6.
+               88  INSURANCE       VALUE 7.
+               88  VALID-TYPE      VALUE 1 THRU 7.
            05  TR-C-NUMBER     PIC 9(3).
            05  TR-C-NAME       PIC X(15).
            05  TR-C-ADDRESS    PIC X(41).
            05  TR-COST         PIC 9(5)V99.
            05  TR-C-PHONE      PIC X(10).
+           05  TR-AGENT        PIC X(3).
+           05  TR-BOOK-DATE    PIC 9(8).
+           05  TR-DEPOSIT-PAID PIC 9(5)V99.
+           05  TR-BALANCE-DUE  PIC 9(5)V99.
+           05  TR-CURRENCY     PIC X(3).
+           05  TR-VENDOR       PIC X(15).
        FD  TRAVEL-REPORT
            REPORT IS TRAVEL-RPT.
+       FD  TRAVEXCP.
+       01  EXCP-OUT            PIC X(80).
+       FD  TRDATE-FILE.
+       01  TRDATE-IN.
+           05  TRDATE-START    PIC 9(8).
+           05  TRDATE-END      PIC 9(8).
+       FD  TRAVSTMT.
+       01  TS-OUT              PIC X(80).
+       FD  TRAVAGE.
+       01  AGE-OUT             PIC X(80).
+       FD  CSVOPT-FILE.
+       01  CSVOPT-IN           PIC X(1).
+       FD  TRAVCSV.
+       01  CSV-OUT             PIC X(132).
+       FD  TRAVVEND.
+       01  VEND-OUT            PIC X(80).
            
        
            
        WORKING-STORAGE SECTION.
        77 UT-S-TRAVEL-IN       PIC X(50) VALUE "C:\Cobol\travel.dat".
        77 UT-S-TRAVEL-RPT      PIC X(50) VALUE "C:\Cobol\travel.rpt".
+       77 WS-ENV-TRAVEL-IN     PIC X(50).
+       77 WS-ENV-TRAVEL-RPT    PIC X(50).
+       77 UT-S-TRAVEXCP        PIC X(50) VALUE "C:\Cobol\travexcp.rpt".
+       77 UT-S-TRDATE          PIC X(50) VALUE "C:\Cobol\trdate.dat".
+       77 UT-S-TRAVSTMT        PIC X(50) VALUE "C:\Cobol\travstmt.dat".
+       77 UT-S-TRAVAGE         PIC X(50) VALUE "C:\Cobol\travage.rpt".
+       77 UT-S-CSVOPT          PIC X(50) VALUE "C:\Cobol\csvopt.dat".
+       77 UT-S-TRAVCSV         PIC X(50) VALUE "C:\Cobol\travel.csv".
+       77 UT-S-TRAVVEND        PIC X(50) VALUE "C:\Cobol\travvend.rpt".
+       77  WS-CSV-SW           PIC X      VALUE "N".
+           88  WS-CSV-WANTED             VALUE "Y".
+       77  WS-TRDATE-STATUS    PIC XX     VALUE SPACES.
+       77  WS-CSVOPT-STATUS    PIC XX     VALUE SPACES.
+       01  WS-DATE-RANGE.
+           05  WS-FILTER-START PIC 9(8)  VALUE 0.
+           05  WS-FILTER-END   PIC 9(8)  VALUE 99999999.
+       01  TS-LINE.
+           05  TS-CNUM         PIC 9(3).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  TS-DATE         PIC 9(8).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  TS-NAME         PIC X(15).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  TS-COST         PIC $$$$9.99.
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  TS-AGENT        PIC X(3).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  TS-COMMISSION   PIC $$$9.99.
+       01  AGE-LINE.
+           05  AGE-CNUM        PIC 9(3).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  AGE-NAME        PIC X(15).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  AGE-CURRENT     PIC $$$$9.99.
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  AGE-30          PIC $$$$9.99.
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  AGE-60          PIC $$$$9.99.
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  AGE-90          PIC $$$$9.99.
+       01  VEND-LINE.
+           05  VEND-CODE       PIC X(15).
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  VEND-COUNT      PIC ZZ,ZZ9.
+           05  FILLER          PIC X(2)   VALUE SPACES.
+           05  VEND-OWED       PIC $$$,$$$,$$9.99.
+       01  EXCP-LINE.
+           05  EXCP-CNUM     PIC X(3).
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-NAME     PIC X(15).
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-FIELD    PIC X(10).
+           05  FILLER        PIC X(2)   VALUE SPACES.
+           05  EXCP-REASON   PIC X(30).
+       77  WS-VALID-SW        PIC X      VALUE "Y".
+           88  WS-RECORD-VALID       VALUE "Y".
        01  WS-CURRENT-DATE-FIELDS.
              05  WS-CURRENT-DATE.
                  10  WS-CURRENT-YEAR    PIC  9(4).
                  10  WS-CURRENT-MONTH   PIC  9(2).
                  10  WS-CURRENT-DAY     PIC  9(2).
+       01  WS-CURRENT-DATE-NUM     REDEFINES WS-CURRENT-DATE-FIELDS
+                                   PIC 9(8).
        01  WS-SWITCHES.
            05 WS-EOF-SW                    PIC X(3).
                88  WS-EOF                            VALUE "YES".
@@ -58,6 +197,47 @@
                10  WS-C-ZIP        PIC X(10).
            05 WS-CLIENT-TOTAL      PIC 9(5)V99     VALUE ZEROS.
            05 WS-CURRENT           PIC 9(3).
+           05 WS-TYPE-TOTAL        PIC 9(7)V99     VALUE ZEROS.
+           05 WS-CURRENT-TYPE      PIC 9.
+           05 WS-GRAND-TOTAL       PIC 9(7)V99     VALUE ZEROS.
+           05 WS-COMMISSION        PIC 9(5)V99     VALUE ZEROS.
+           05 WS-COMM-TOTAL        PIC 9(7)V99     VALUE ZEROS.
+       77  WS-COMM-RATE            PIC V99         VALUE .10.
+       01  WS-AGING.
+           05 WS-AGE-NAME           PIC X(15)       VALUE SPACES.
+           05 WS-AGE-CURRENT        PIC 9(7)V99     VALUE ZEROS.
+           05 WS-AGE-30             PIC 9(7)V99     VALUE ZEROS.
+           05 WS-AGE-60             PIC 9(7)V99     VALUE ZEROS.
+           05 WS-AGE-90             PIC 9(7)V99     VALUE ZEROS.
+           05 WS-AGE-DAYS           PIC S9(7)       VALUE ZERO.
+           05 WS-AGE-TODAY-INT      PIC S9(9)       VALUE ZERO.
+           05 WS-AGE-BOOK-INT       PIC S9(9)       VALUE ZERO.
+       01  WS-CSV-EDIT.
+           05  WS-CSV-COST          PIC ZZZZ9.99.
+       01  WS-CSV-LINE              PIC X(132)      VALUE SPACES.
+       77  WS-TYPE-NAME             PIC X(10)       VALUE SPACES.
+       01  WS-CURRENCY-FIELDS.
+           05  WS-CURRENCY          PIC X(3)        VALUE "USD".
+           05  WS-EXCH-RATE         PIC 9V9999       VALUE 1.0000.
+           05  WS-USD-COST          PIC 9(7)V99      VALUE ZEROS.
+       01  CURR-RATE-TABLE.
+           05  FILLER  PIC X(9)  VALUE "USD1.0000".
+           05  FILLER  PIC X(9)  VALUE "EUR1.0800".
+           05  FILLER  PIC X(9)  VALUE "GBP1.2700".
+           05  FILLER  PIC X(9)  VALUE "CAD0.7300".
+       01  CURR-RATE-DATA REDEFINES CURR-RATE-TABLE.
+           05  CURR-RATE-ENTRY OCCURS 4 TIMES
+                                INDEXED BY CR-IDX.
+               10  CR-CODE      PIC X(3).
+               10  CR-RATE      PIC 9V9999.
+       01  WS-VENDOR-TABLE.
+           05  WS-VENDOR-ENTRY OCCURS 50 TIMES
+                                INDEXED BY VN-IDX.
+               10  WS-VENDOR-CODE  PIC X(15)   VALUE SPACES.
+               10  WS-VENDOR-COUNT PIC 9(5)    VALUE ZERO.
+               10  WS-VENDOR-OWED  PIC 9(9)V99 VALUE ZERO.
+       77  WS-VENDOR-ENTRIES        PIC 9(3)     VALUE ZERO.
+       77  WS-VENDOR-NET            PIC 9(7)V99  VALUE ZERO.
        REPORT SECTION.
        RD  TRAVEL-RPT
            CONTROLS ARE FINAL
@@ -86,13 +266,17 @@
                
            05 LINE 4.
                10 COLUMN 1         PIC X(5)    VALUE "TYPE:".
-               10 COLUMN 7         PIC X(10)   SOURCE TR-TYPE.
+               10 COLUMN 7         PIC X(10)   SOURCE WS-TYPE-NAME.
                
            05 LINE 6.
                10 COLUMN 4         PIC X(11)   VALUE "CLIENT NAME".
                10 COLUMN 22        PIC X(7)    VALUE "ADDRESS".
                10 COLUMN 48        PIC X(12)   VALUE "PHONE NUMBER".
                10 COLUMN 65        PIC X(12)   VALUE "CLIENT TOTAL".
+               10 COLUMN 80        PIC X(5)    VALUE "AGENT".
+               10 COLUMN 87        PIC X(10)   VALUE "COMMISSION".
+               10 COLUMN 99        PIC X(3)    VALUE "CUR".
+               10 COLUMN 104       PIC X(8)    VALUE "USD AMT.".
        01  DETAIL-LINE
            TYPE IS DETAIL
            LINE IS PLUS 1.
@@ -114,11 +298,27 @@
                                                        GROUP INDICATE.  
            05 COLUMN 57            PIC 9999    SOURCE WS-C-PHONE-3
                                                        GROUP INDICATE.
-           05 COLUMN 65            PIC $$$$9.99 SOURCE TR-COST.  
-       
-       01  ITEM-TOTAL-GROUP TYPE IS CONTROL FOOTING TR-C-NUMBER         
+           05 COLUMN 65            PIC $$$$9.99 SOURCE TR-COST.
+           05 COLUMN 80            PIC X(3)    SOURCE TR-AGENT.
+           05 COLUMN 87            PIC $$$9.99 SOURCE WS-COMMISSION.
+           05 COLUMN 99            PIC X(3)    SOURCE TR-CURRENCY.
+           05 COLUMN 104           PIC $$$$9.99 SOURCE WS-USD-COST.
+
+       01  ITEM-TOTAL-GROUP TYPE IS CONTROL FOOTING TR-C-NUMBER
            LINE IS PLUS 1.
            05  COLUMN 70           PIC $$$$9.99 SOURCE WS-CLIENT-TOTAL.
+       01  TYPE-TOTAL-GROUP TYPE IS CONTROL FOOTING TR-TYPE
+           LINE IS PLUS 2.
+           05  COLUMN 48           PIC X(11)    VALUE "TYPE TOTAL:".
+           05  COLUMN 65           PIC $$$,$$9.99 SOURCE WS-TYPE-TOTAL.
+       01  FINAL-TOTAL-GROUP TYPE IS CONTROL FOOTING FINAL
+           LINE IS PLUS 2.
+           05  COLUMN 45           PIC X(14)    VALUE "REPORT TOTAL: ".
+           05  COLUMN 65           PIC $$$,$$9.99 SOURCE WS-GRAND-TOTAL.
+           05  LINE IS PLUS 1.
+               10  COLUMN 37       PIC X(22)    VALUE
+                                       "TOTAL COMMISSION DUE: ".
+               10  COLUMN 65       PIC $$$,$$9.99 SOURCE WS-COMM-TOTAL.
        PROCEDURE DIVISION.
        000-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
@@ -128,32 +328,318 @@
                READ TRAVEL-FILE
                    AT END MOVE "YES" TO WS-EOF-SW
                    NOT AT END
-                       PERFORM 200-PROCESS-RTN THRU 200-EXIT
+                       PERFORM 210-VALIDATE-RTN THRU 210-EXIT
+                       IF WS-RECORD-VALID
+                           IF TR-BOOK-DATE >= WS-FILTER-START AND
+                              TR-BOOK-DATE <= WS-FILTER-END
+                               PERFORM 200-PROCESS-RTN THRU 200-EXIT
+                           END-IF
+                       ELSE
+                           PERFORM 260-WRITE-EXCEPTION THRU 260-EXIT
+                       END-IF
                END-READ
            END-PERFORM.
+           IF WS-CURRENT NOT EQUAL ZERO
+               PERFORM 280-WRITE-AGING THRU 280-EXIT
+           END-IF.
+           PERFORM 297-WRITE-VENDOR-RPT THRU 297-EXIT.
            TERMINATE TRAVEL-RPT.
            CLOSE TRAVEL-FILE
-                 TRAVEL-REPORT.
+                 TRAVEL-REPORT
+                 TRAVEXCP
+                 TRAVSTMT
+                 TRAVAGE
+                 TRAVCSV
+                 TRAVVEND.
            STOP RUN.
-           
+
        100-INIT-RTN.
+           ACCEPT WS-ENV-TRAVEL-IN FROM ENVIRONMENT "TRAVELIN".
+           IF WS-ENV-TRAVEL-IN NOT = SPACES
+               MOVE WS-ENV-TRAVEL-IN TO UT-S-TRAVEL-IN
+           END-IF.
+           ACCEPT WS-ENV-TRAVEL-RPT FROM ENVIRONMENT "TRAVELRPT".
+           IF WS-ENV-TRAVEL-RPT NOT = SPACES
+               MOVE WS-ENV-TRAVEL-RPT TO UT-S-TRAVEL-RPT
+           END-IF.
            OPEN    INPUT TRAVEL-FILE
                    OUTPUT TRAVEL-REPORT
+                   OUTPUT TRAVEXCP
+                   OUTPUT TRAVSTMT
+                   OUTPUT TRAVAGE
+                   OUTPUT TRAVCSV
+                   OUTPUT TRAVVEND
            MOVE "NO" TO WS-EOF-SW.
            MOVE 1 TO WF-RECORD-COUNTER.
+           PERFORM 110-LOAD-DATE-RANGE THRU 110-EXIT.
+           PERFORM 120-LOAD-CSV-OPTION THRU 120-EXIT.
        100-INIT-RTN-EXIT.
            EXIT.
-           
+
+      * Reads an optional single-character flag telling the run
+      * whether a CSV export of the detail rows should be produced
+      * alongside the printed report; defaults to no export when the
+      * flag file is missing or empty.
+       120-LOAD-CSV-OPTION.
+           OPEN INPUT CSVOPT-FILE.
+           IF WS-CSVOPT-STATUS = "00"
+               READ CSVOPT-FILE
+                   NOT AT END
+                       MOVE CSVOPT-IN TO WS-CSV-SW
+               END-READ
+           END-IF.
+           CLOSE CSVOPT-FILE.
+           IF WS-CSV-WANTED
+               STRING "TYPE,CLIENT#,NAME,ADDRESS,PHONE,AGENT,COST"
+                   DELIMITED BY SIZE INTO WS-CSV-LINE
+               MOVE WS-CSV-LINE TO CSV-OUT
+               WRITE CSV-OUT
+           END-IF.
+       120-EXIT.
+           EXIT.
+
+      * Reads an optional start/end booking-date range so the report
+      * can be limited to a window of bookings; if TRDATE-FILE is
+      * missing or empty the full file range stands.
+       110-LOAD-DATE-RANGE.
+           OPEN INPUT TRDATE-FILE.
+           IF WS-TRDATE-STATUS = "00"
+               READ TRDATE-FILE
+                   NOT AT END
+                       MOVE TRDATE-START TO WS-FILTER-START
+                       MOVE TRDATE-END   TO WS-FILTER-END
+               END-READ
+           END-IF.
+           CLOSE TRDATE-FILE.
+       110-EXIT.
+           EXIT.
+
+      * Checks an incoming travel record for a valid type code and a
+      * sane, numeric cost before it is allowed into the report.
+       210-VALIDATE-RTN.
+           MOVE "Y" TO WS-VALID-SW.
+           IF TR-TYPE IS NOT NUMERIC OR NOT VALID-TYPE
+               MOVE "N" TO WS-VALID-SW
+               MOVE "TR-TYPE" TO EXCP-FIELD
+               MOVE "INVALID OR MISSING TYPE CODE" TO EXCP-REASON
+           ELSE
+           IF TR-C-NUMBER IS NOT NUMERIC
+               MOVE "N" TO WS-VALID-SW
+               MOVE "TR-C-NUMBER" TO EXCP-FIELD
+               MOVE "NON-NUMERIC CLIENT NUMBER" TO EXCP-REASON
+           ELSE
+           IF TR-COST IS NOT NUMERIC OR TR-COST = 0
+               MOVE "N" TO WS-VALID-SW
+               MOVE "TR-COST" TO EXCP-FIELD
+               MOVE "NON-NUMERIC OR ZERO COST" TO EXCP-REASON.
+       210-EXIT.
+           EXIT.
+      * Writes a rejected record's details to the exception listing.
+       260-WRITE-EXCEPTION.
+           MOVE TR-C-NUMBER TO EXCP-CNUM.
+           MOVE TR-C-NAME TO EXCP-NAME.
+           MOVE EXCP-LINE TO EXCP-OUT
+           WRITE EXCP-OUT.
+       260-EXIT.
+           EXIT.
+
        200-PROCESS-RTN.
            IF WS-CURRENT NOT EQUAL TR-C-NUMBER
+               IF WS-CURRENT NOT EQUAL ZERO
+                   PERFORM 280-WRITE-AGING THRU 280-EXIT
+               END-IF
                MOVE ZEROS TO WS-CLIENT-TOTAL
+               MOVE ZEROS TO WS-AGE-CURRENT
+               MOVE ZEROS TO WS-AGE-30
+               MOVE ZEROS TO WS-AGE-60
+               MOVE ZEROS TO WS-AGE-90
+               MOVE TR-C-NAME TO WS-AGE-NAME
+           END-IF
+           IF WS-CURRENT-TYPE NOT EQUAL TR-TYPE
+               MOVE ZEROS TO WS-TYPE-TOTAL
            END-IF
-           ADD TR-COST TO WS-CLIENT-TOTAL.
+           PERFORM 295-CONVERT-CURRENCY THRU 295-EXIT.
+           ADD WS-USD-COST TO WS-CLIENT-TOTAL.
+           ADD WS-USD-COST TO WS-TYPE-TOTAL.
+           ADD WS-USD-COST TO WS-GRAND-TOTAL.
+           COMPUTE WS-COMMISSION = WS-USD-COST * WS-COMM-RATE.
+           ADD WS-COMMISSION TO WS-COMM-TOTAL.
+           PERFORM 296-VENDOR-ACCUM THRU 296-EXIT.
+           COMPUTE TR-BALANCE-DUE = TR-COST - TR-DEPOSIT-PAID.
+           PERFORM 290-AGE-BUCKET THRU 290-EXIT.
+           EVALUATE TRUE
+               WHEN CRUISE     MOVE "CRUISE"    TO WS-TYPE-NAME
+               WHEN AIR        MOVE "AIR"       TO WS-TYPE-NAME
+               WHEN TOUR       MOVE "TOUR"      TO WS-TYPE-NAME
+               WHEN TRAIN      MOVE "TRAIN"     TO WS-TYPE-NAME
+               WHEN PACKAGE    MOVE "PACKAGE"   TO WS-TYPE-NAME
+               WHEN INSURANCE  MOVE "INSURANCE" TO WS-TYPE-NAME
+               WHEN OTHER-O    MOVE "OTHER"     TO WS-TYPE-NAME
+           END-EVALUATE.
            PERFORM 300-FORMAT THRU 300-EXIT.
            MOVE TR-C-NUMBER TO WS-CURRENT.
-           GENERATE DETAIL-LINE. 
+           MOVE TR-TYPE TO WS-CURRENT-TYPE.
+           GENERATE DETAIL-LINE.
+           PERFORM 270-WRITE-STATEMENT THRU 270-EXIT.
+           IF WS-CSV-WANTED
+               PERFORM 275-WRITE-CSV THRU 275-EXIT
+           END-IF.
        200-EXIT.
            EXIT.
+
+      * Writes this booking's detail row to the CSV export when the
+      * run has requested one; same fields shown on DETAIL-LINE.
+       275-WRITE-CSV.
+           MOVE TR-COST TO WS-CSV-COST.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING TR-TYPE            DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  TR-C-NUMBER        DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  FUNCTION TRIM(TR-C-NAME)    DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-C-ADDRESS) DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  TR-C-PHONE         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  TR-AGENT           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  WS-CSV-COST        DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO CSV-OUT.
+           WRITE CSV-OUT.
+       275-EXIT.
+           EXIT.
+
+      * Buckets this booking's outstanding balance into the client's
+      * running aging totals based on how many days have passed since
+      * the booking date.
+       290-AGE-BUCKET.
+           IF TR-BALANCE-DUE > ZERO
+               COMPUTE WS-AGE-TODAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+               COMPUTE WS-AGE-BOOK-INT =
+                   FUNCTION INTEGER-OF-DATE(TR-BOOK-DATE)
+               COMPUTE WS-AGE-DAYS =
+                   WS-AGE-TODAY-INT - WS-AGE-BOOK-INT
+               EVALUATE TRUE
+                   WHEN WS-AGE-DAYS < 30
+                       ADD TR-BALANCE-DUE TO WS-AGE-CURRENT
+                   WHEN WS-AGE-DAYS < 60
+                       ADD TR-BALANCE-DUE TO WS-AGE-30
+                   WHEN WS-AGE-DAYS < 90
+                       ADD TR-BALANCE-DUE TO WS-AGE-60
+                   WHEN OTHER
+                       ADD TR-BALANCE-DUE TO WS-AGE-90
+               END-EVALUATE
+           END-IF.
+       290-EXIT.
+           EXIT.
+
+      * Looks up TR-CURRENCY in the exchange-rate table and converts
+      * TR-COST into WS-USD-COST; an unrecognized or blank currency
+      * code defaults to USD (rate of 1.0000).
+       295-CONVERT-CURRENCY.
+           MOVE TR-CURRENCY TO WS-CURRENCY.
+           IF WS-CURRENCY = SPACES
+               MOVE "USD" TO WS-CURRENCY
+           END-IF.
+           MOVE 1.0000 TO WS-EXCH-RATE.
+           SET CR-IDX TO 1.
+           SEARCH CURR-RATE-ENTRY
+               AT END
+                   MOVE 1.0000 TO WS-EXCH-RATE
+               WHEN CR-CODE(CR-IDX) = WS-CURRENCY
+                   MOVE CR-RATE(CR-IDX) TO WS-EXCH-RATE
+           END-SEARCH.
+           COMPUTE WS-USD-COST = TR-COST * WS-EXCH-RATE.
+       295-EXIT.
+           EXIT.
+
+      * Accumulates what the agency owes this booking's vendor, net
+      * of the commission the agency retains, into a running table
+      * keyed by vendor code (bookings are not sorted by vendor, so
+      * this cannot ride the client/type control breaks).
+       296-VENDOR-ACCUM.
+           SET VN-IDX TO 1.
+           SEARCH WS-VENDOR-ENTRY
+               AT END
+                   IF WS-VENDOR-ENTRIES < 50
+                       ADD 1 TO WS-VENDOR-ENTRIES
+                       SET VN-IDX TO WS-VENDOR-ENTRIES
+                       MOVE TR-VENDOR TO WS-VENDOR-CODE(VN-IDX)
+                   ELSE
+                       MOVE TR-C-NUMBER TO EXCP-CNUM
+                       MOVE TR-C-NAME TO EXCP-NAME
+                       MOVE "TR-VENDOR" TO EXCP-FIELD
+                       MOVE "VENDOR TABLE FULL - NOT ACCUMULATED"
+                           TO EXCP-REASON
+                       MOVE EXCP-LINE TO EXCP-OUT
+                       WRITE EXCP-OUT
+                       SET VN-IDX TO ZERO
+                   END-IF
+               WHEN WS-VENDOR-CODE(VN-IDX) = TR-VENDOR
+                   CONTINUE
+           END-SEARCH.
+           IF VN-IDX > ZERO
+               COMPUTE WS-VENDOR-NET = WS-USD-COST - WS-COMMISSION
+               ADD 1 TO WS-VENDOR-COUNT(VN-IDX)
+               ADD WS-VENDOR-NET TO WS-VENDOR-OWED(VN-IDX)
+           END-IF.
+       296-EXIT.
+           EXIT.
+
+      * Writes the vendor remittance report from the accumulated
+      * vendor table once the input file has been fully read.
+       297-WRITE-VENDOR-RPT.
+           PERFORM 298-WRITE-VENDOR-LINE THRU 298-EXIT
+               VARYING VN-IDX FROM 1 BY 1
+               UNTIL VN-IDX > WS-VENDOR-ENTRIES.
+       297-EXIT.
+           EXIT.
+
+       298-WRITE-VENDOR-LINE.
+           MOVE WS-VENDOR-CODE(VN-IDX)  TO VEND-CODE.
+           MOVE WS-VENDOR-COUNT(VN-IDX) TO VEND-COUNT.
+           MOVE WS-VENDOR-OWED(VN-IDX)  TO VEND-OWED.
+           MOVE VEND-LINE TO VEND-OUT.
+           WRITE VEND-OUT.
+       298-EXIT.
+           EXIT.
+
+      * Writes one line per client to the aging report showing how
+      * much of that client's outstanding balance falls into each
+      * age bucket; skipped when the client owes nothing.
+       280-WRITE-AGING.
+           IF WS-AGE-CURRENT > ZERO OR WS-AGE-30 > ZERO
+              OR WS-AGE-60 > ZERO OR WS-AGE-90 > ZERO
+               MOVE WS-CURRENT     TO AGE-CNUM
+               MOVE WS-AGE-NAME    TO AGE-NAME
+               MOVE WS-AGE-CURRENT TO AGE-CURRENT
+               MOVE WS-AGE-30      TO AGE-30
+               MOVE WS-AGE-60      TO AGE-60
+               MOVE WS-AGE-90      TO AGE-90
+               MOVE AGE-LINE       TO AGE-OUT
+               WRITE AGE-OUT
+           END-IF.
+       280-EXIT.
+           EXIT.
+
+      * Writes this booking's detail to the per-client statement
+      * extract so one client's bookings can be pulled from TRAVSTMT
+      * without re-scanning the printed report.
+       270-WRITE-STATEMENT.
+           MOVE TR-C-NUMBER    TO TS-CNUM.
+           MOVE TR-BOOK-DATE   TO TS-DATE.
+           MOVE TR-C-NAME      TO TS-NAME.
+           MOVE TR-COST        TO TS-COST.
+           MOVE TR-AGENT       TO TS-AGENT.
+           MOVE WS-COMMISSION  TO TS-COMMISSION.
+           MOVE TS-LINE        TO TS-OUT.
+           WRITE TS-OUT.
+       270-EXIT.
+           EXIT.
            
        300-FORMAT.
            INITIALIZE WS-C-LOCATION.
@@ -169,4 +655,4 @@
                        WS-C-PHONE-3
            END-UNSTRING.
        300-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
