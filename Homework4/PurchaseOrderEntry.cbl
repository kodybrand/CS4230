@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       program-id. Program1 as "BookApp.PurchaseOrderEntry".
+       AUTHOR. Kody Brand
+      ******************************************************************
+      * This program lets purchasing cut a purchase order against the
+      *  book inventory master file, adding the ordered quantity to
+      *  BK-ON-ORDER so it shows up on the reorder-point report until
+      *  the shipment is received against it.
+      *
+      * Classes:
+      *      PurchaseOrder
+      *      FileManager
+      ******************************************************************
+
+       data division.
+       working-storage section.
+        01  PurchaseOrderObj type PurchaseOrder.
+
+       procedure division.
+
+            set PurchaseOrderObj to new PurchaseOrder
+            invoke PurchaseOrderObj::ProcessOrders
+            stop run.
+
+       end program.
