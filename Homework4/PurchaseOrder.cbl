@@ -0,0 +1,91 @@
+       class-id BookApp.PurchaseOrder.
+
+       working-storage section.
+       01  BookFMObj type FileManager.
+       01  BookInvObj type BookInventory.
+
+       01  SWITCHES.
+           05  END-OF-ORDERS-SWITCH        PIC X   VALUE "N".
+               88  End-of-Orders                  VALUE "Y".
+
+       01  PO-ITEM-NO                      PIC X(5).
+       01  PO-QTY-ORDERED                  PIC S9(5).
+       01  PO-RESULT                       PIC X.
+       01  ERROR-MESSAGE                   PIC X(50).
+
+       01  PO-INVENTORY-DATA.
+           05  PO-REORDER-POINT            PIC S9(5).
+           05  PO-ON-HAND                  PIC S9(5).
+           05  PO-ON-ORDER                 PIC S9(5).
+
+       method-id ProcessOrders.
+       local-storage section.
+       procedure division.
+
+           set BookFMObj to new FileManager
+           INVOKE BookFMObj::OpenFile
+
+           DISPLAY "PURCHASE ORDER ENTRY" AT LINE 1 COLUMN 1
+               WITH BLANK SCREEN
+               FOREGROUND-COLOR 0
+               BACKGROUND-COLOR 7
+
+           PERFORM UNTIL End-Of-Orders
+               INVOKE self::GetOrderInfo
+               IF PO-ITEM-NO = "99999"
+                   MOVE "Y" TO END-OF-ORDERS-SWITCH
+               ELSE
+                   INVOKE BookFMObj::CreateBook(PO-ITEM-NO)
+                          RETURNING BookInvObj
+                   IF BookInvObj = NULL
+                       MOVE "PO failed - item number not found"
+                            TO ERROR-MESSAGE
+                       DISPLAY ERROR-MESSAGE AT LINE 23 COLUMN 1
+                           WITH FOREGROUND-COLOR 15 BEEP
+                   ELSE
+                       INVOKE BookInvObj::GetInvInfo(PO-INVENTORY-DATA)
+                       INVOKE
+                           BookFMObj::IncreaseOnOrder(PO-ITEM-NO,
+                                                       PO-ON-ORDER,
+                                                       PO-QTY-ORDERED)
+                           RETURNING PO-RESULT
+                       EVALUATE PO-RESULT
+                           WHEN "Y"
+                               DISPLAY "PURCHASE ORDER CUT!"
+                                   AT LINE 23 COLUMN 1
+                           WHEN "C"
+                               MOVE "Record has changed, try again"
+                                    TO ERROR-MESSAGE
+                               DISPLAY ERROR-MESSAGE AT LINE 23 COLUMN 1
+                                   WITH FOREGROUND-COLOR 15 BEEP
+                           WHEN OTHER
+                               MOVE "PO failed - item number not found"
+                                    TO ERROR-MESSAGE
+                               DISPLAY ERROR-MESSAGE AT LINE 23 COLUMN 1
+                                   WITH FOREGROUND-COLOR 15 BEEP
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           INVOKE BookFMObj::CloseFile
+
+       end method.
+
+       method-id GetOrderInfo.
+       local-storage section.
+       procedure division.
+
+           MOVE SPACES TO PO-ITEM-NO
+           MOVE ZERO TO PO-QTY-ORDERED
+           DISPLAY "Item Number..... " AT LINE 5 COLUMN 1
+           DISPLAY "ENTER 99999 TO END" AT LINE 24 COLUMN 1
+           ACCEPT PO-ITEM-NO AT LINE 5 COLUMN 22 WITH PROMPT
+           IF PO-ITEM-NO NOT = "99999"
+               DISPLAY "Quantity Ordered" AT LINE 7 COLUMN 1
+               ACCEPT PO-QTY-ORDERED AT LINE 7 COLUMN 22 WITH PROMPT
+           END-IF.
+
+       end method.
+
+       end class.
