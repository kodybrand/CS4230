@@ -0,0 +1,141 @@
+      ***********************************************************
+      * INVENTORY VALUATION REPORT
+      * KODY BRAND
+      * This program reads straight through the book inventory
+      * master file and extends quantity on hand by unit cost and
+      * by unit price for every item, so accounting has a current
+      * valuation of the warehouse without inquiring on items one
+      * at a time through BookInquiry.
+      ***********************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  KB  ORIGINAL PROGRAM.
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVVALRPT.
+       AUTHOR. KODY BRAND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVMAST-FILE ASSIGN TO UT-S-INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-NO.
+           SELECT INVVAL-RPT ASSIGN TO UT-S-INVVALRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVMAST-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  INVMAST-REC.
+           05  IM-ITEM-NO              PIC X(5).
+           05  IM-DESCRIPTIVE-DATA.
+               10  IM-ITEM-DESC                PIC X(40).
+               10  IM-UNIT-COST                PIC 9(3)V99.
+               10  IM-UNIT-PRICE                PIC 9(3)V99.
+           05  IM-INVENTORY-DATA.
+               10  IM-REORDER-POINT            PIC S9(5).
+               10  IM-ON-HAND                  PIC S9(5).
+               10  IM-ON-ORDER                 PIC S9(5).
+       FD  INVVAL-RPT
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  OUT-PUT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  UT-S-INVMAST                PIC X(50)
+               VALUE "C:\COBOL\INVMASTI.DAT".
+       77  UT-S-INVVALRPT              PIC X(50)
+               VALUE "C:\COBOL\INVVALRPT.RPT".
+       01  END-OF-FILE                 PIC X       VALUE "N".
+       01  WS-ITEM-COUNT               PIC 9(5)    VALUE ZEROS.
+       01  WS-EXT-COST                 PIC 9(7)V99 VALUE ZEROS.
+       01  WS-EXT-PRICE                PIC 9(7)V99 VALUE ZEROS.
+       01  WS-TOTAL-COST               PIC 9(9)V99 VALUE ZEROS.
+       01  WS-TOTAL-PRICE              PIC 9(9)V99 VALUE ZEROS.
+
+       01  RPT-TITLE.
+           05  FILLER  PIC X(34)
+               VALUE "---- INVENTORY VALUATION ----".
+       01  RPT-HEADING.
+           05  FILLER  PIC X(6)    VALUE "ITEM #".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(30)   VALUE "DESCRIPTION".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(8)    VALUE "ON HAND".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(12)   VALUE "EXT. COST".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(12)   VALUE "EXT. RETAIL".
+       01  RPT-DETAIL.
+           05  RPT-ITEM-NO         PIC X(5).
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  RPT-ITEM-DESC       PIC X(30).
+           05  FILLER              PIC X(2)   VALUE SPACES.
+           05  RPT-ON-HAND         PIC ZZ,ZZZ-.
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  RPT-EXT-COST        PIC ZZZ,ZZ9.99.
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  RPT-EXT-PRICE       PIC ZZZ,ZZ9.99.
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(21)
+               VALUE "TOTAL ITEMS VALUED: ".
+           05  RPT-ITEM-COUNT      PIC ZZ,ZZ9.
+       01  RPT-COST-TOTAL-LINE.
+           05  FILLER              PIC X(21)
+               VALUE "TOTAL COST VALUE:    ".
+           05  RPT-TOTAL-COST      PIC ZZZ,ZZZ,ZZ9.99.
+       01  RPT-PRICE-TOTAL-LINE.
+           05  FILLER              PIC X(21)
+               VALUE "TOTAL RETAIL VALUE:  ".
+           05  RPT-TOTAL-PRICE     PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      * Starts the program
+       000-MAIN.
+           OPEN INPUT INVMAST-FILE.
+           OPEN OUTPUT INVVAL-RPT.
+           MOVE RPT-TITLE TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING PAGE.
+           MOVE RPT-HEADING TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+           PERFORM 100-READ-INVMAST THRU 100-EXIT.
+      * Reads the next inventory record and extends its value
+       100-READ-INVMAST.
+           READ INVMAST-FILE NEXT RECORD
+               AT END PERFORM 999-CLOSE-UP
+           END-READ.
+           PERFORM 200-PRINT-DETAIL THRU 200-EXIT.
+           PERFORM 100-READ-INVMAST THRU 100-EXIT.
+       100-EXIT.
+           EXIT.
+      * Prints one line for an item, extending on-hand by cost/price
+       200-PRINT-DETAIL.
+           ADD 1 TO WS-ITEM-COUNT.
+           COMPUTE WS-EXT-COST  = IM-ON-HAND * IM-UNIT-COST.
+           COMPUTE WS-EXT-PRICE = IM-ON-HAND * IM-UNIT-PRICE.
+           ADD WS-EXT-COST  TO WS-TOTAL-COST.
+           ADD WS-EXT-PRICE TO WS-TOTAL-PRICE.
+           MOVE IM-ITEM-NO         TO RPT-ITEM-NO.
+           MOVE IM-ITEM-DESC       TO RPT-ITEM-DESC.
+           MOVE IM-ON-HAND         TO RPT-ON-HAND.
+           MOVE WS-EXT-COST        TO RPT-EXT-COST.
+           MOVE WS-EXT-PRICE       TO RPT-EXT-PRICE.
+           MOVE RPT-DETAIL TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+       200-EXIT.
+           EXIT.
+      * Prints the control totals and closes up the program files.
+       999-CLOSE-UP.
+           MOVE WS-ITEM-COUNT TO RPT-ITEM-COUNT.
+           MOVE RPT-TOTAL-LINE TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+           MOVE WS-TOTAL-COST TO RPT-TOTAL-COST.
+           MOVE RPT-COST-TOTAL-LINE TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           MOVE WS-TOTAL-PRICE TO RPT-TOTAL-PRICE.
+           MOVE RPT-PRICE-TOTAL-LINE TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+           CLOSE INVMAST-FILE INVVAL-RPT.
+           STOP RUN.
+       END PROGRAM INVVALRPT.
