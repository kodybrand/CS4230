@@ -10,7 +10,8 @@
               88  End-of-Inquiries                     VALUE "Y".
               
        01 ERROR-MESSAGE                        PIC X(50).
-       
+       01 ITEM-DELETED-SWITCH                  PIC X  VALUE "N".
+
        01  BOOK-DATA.
            05  BK-ITEM-NUMBER                      PIC X(5).
            05  BK-DESCRIPTIVE-DATA.
@@ -22,6 +23,21 @@
                10  BK-ON-HAND                      PIC S9(5).
                10  BK-ON-ORDER                     PIC S9(5).
 
+       01  NEW-BOOK-DATA.
+           05  NB-ITEM-NO                          PIC X(5).
+           05  NB-ITEM-DESC                        PIC X(40).
+           05  NB-UNIT-COST                        PIC 9(3)V99.
+           05  NB-UNIT-PRICE                       PIC 9(3)V99.
+           05  NB-REORDER-POINT                    PIC S9(5).
+           05  NB-ON-HAND                          PIC S9(5).
+           05  NB-ON-ORDER                         PIC S9(5).
+
+       01  MATCH-LIST.
+           05  MATCH-COUNT                         PIC 9(2).
+           05  MATCH-ENTRY OCCURS 10 TIMES.
+               10  MATCH-ITEM-NO                   PIC X(5).
+               10  MATCH-DESC                       PIC X(40).
+
        method-id ProcessInquiries.
        local-storage section.
        procedure division.
@@ -36,58 +52,317 @@
                        RETURNING BK-ITEM-NUMBER
                IF BK-ITEM-NUMBER = "99999"
                    MOVE "Y" TO End-of-Inquiries-Switch
-               ELSE
-                  INVOKE BookFMObj::CreateBook(BK-ITEM-NUMBER) 
-                         RETURNING BookInvObj
-                  IF BOOKInvObj = NULL
-                     MOVE "Inventory Record not Found"
-                           to ERROR-MESSAGE
-                     INVOKE 
-                     BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
-                  ELSE
-                     INVOKE BookUIObj::DisplayBlankLine
-                     
-                     INVOKE 
-                         BookInvObj::GetDescInfo(BK-DESCRIPTIVE-DATA)
-                         
-                     INVOKE 
-                         BookUIObj::DisplayDescInfo(BK-DESCRIPTIVE-DATA)
-                         
-                     INVOKE 
-                         BookInvObj::GetInvInfo(BK-INVENTORY-DATA)
-                         
-                     INVOKE 
-                         BookUIObj::DisplayInvInfo(BK-INVENTORY-DATA) 
-                         
-                     INVOKE self::UpdatePrice
-                     
-                     INVOKE
-                         BookUIObj::GetNextItem(END-OF-INQUIRIES-SWITCH)
-                     IF NOT END-OF-INQUIRIES
-                         INVOKE BookUIObj::DisplayHeading
-                     END-IF
+               ELSE IF BK-ITEM-NUMBER = "AAAAA"
+                  INVOKE self::AddNewItem
+                  INVOKE
+                      BookUIObj::GetNextItem(END-OF-INQUIRIES-SWITCH)
+                  IF NOT END-OF-INQUIRIES
+                      INVOKE BookUIObj::DisplayHeading
                   END-IF
+               ELSE IF BK-ITEM-NUMBER = "SSSSS"
+                  INVOKE self::SearchForItem
+               ELSE
+                  INVOKE self::InspectItem(BK-ITEM-NUMBER)
+               END-IF
+               END-IF
                END-IF
            END-PERFORM.
            INVOKE BookFMObj::CloseFile
        end method.
        
+       method-id InspectItem.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NUMBER          PIC X(5).
+
+       procedure division using LS-ITEM-NUMBER.
+
+           MOVE LS-ITEM-NUMBER TO BK-ITEM-NUMBER
+           INVOKE BookFMObj::CreateBook(BK-ITEM-NUMBER)
+                  RETURNING BookInvObj
+           IF BOOKInvObj = NULL
+              MOVE "Inventory Record not Found"
+                    to ERROR-MESSAGE
+              INVOKE
+              BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+           ELSE
+              INVOKE BookUIObj::DisplayBlankLine
+
+              INVOKE
+                  BookInvObj::GetDescInfo(BK-DESCRIPTIVE-DATA)
+
+              INVOKE
+                  BookUIObj::DisplayDescInfo(BK-DESCRIPTIVE-DATA)
+
+              INVOKE
+                  BookInvObj::GetInvInfo(BK-INVENTORY-DATA)
+
+              INVOKE
+                  BookUIObj::DisplayInvInfo(BK-INVENTORY-DATA)
+
+              INVOKE self::DeleteItem
+                     RETURNING ITEM-DELETED-SWITCH
+              IF ITEM-DELETED-SWITCH NOT = "Y"
+                  INVOKE self::UpdatePrice
+                  INVOKE self::UpdateCost
+                  INVOKE self::UpdateDescription
+                  INVOKE self::UpdateOnHand
+                  INVOKE self::ReceiveItem
+              END-IF
+
+              INVOKE
+                  BookUIObj::GetNextItem(END-OF-INQUIRIES-SWITCH)
+              IF NOT END-OF-INQUIRIES
+                  INVOKE BookUIObj::DisplayHeading
+              END-IF
+           END-IF.
+
+       end method.
+
+       method-id SearchForItem.
+       local-storage section.
+       01  SEARCH-TEXT              PIC X(30).
+       01  CHOSEN-ITEM               PIC X(5).
+
+       procedure division.
+
+           INVOKE BookUIObj::GetSearchText RETURNING SEARCH-TEXT
+           INVOKE BookFMObj::SearchByDescription(SEARCH-TEXT)
+                  RETURNING MATCH-LIST
+           IF MATCH-COUNT = 0
+               MOVE "No matching titles found" TO ERROR-MESSAGE
+               INVOKE BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+           ELSE
+               INVOKE BookUIObj::DisplayMatchList(MATCH-LIST)
+               INVOKE BookUIObj::GetChosenItem(MATCH-LIST)
+                      RETURNING CHOSEN-ITEM
+               IF CHOSEN-ITEM NOT = SPACES
+                   INVOKE self::InspectItem(CHOSEN-ITEM)
+               END-IF
+           END-IF.
+
+       end method.
+
        method-id UpdatePrice.
        local-storage section.
        01  ACCEPT-PRICE           PIC X.
+       01  OLD-PRICE              PIC 9(3)V99.
+       01  UPDATE-RESULT          PIC X.
        linkage section.
-       
+
        procedure division.
-     
-           INVOKE 
-           BookUIObj::UPDPrice(BK-UNIT-PRICE, ACCEPT-PRICE)                      
-          
+
+           MOVE BK-UNIT-PRICE TO OLD-PRICE
+           INVOKE
+           BookUIObj::UPDPrice(BK-UNIT-PRICE, ACCEPT-PRICE)
+
            IF ACCEPT-PRICE = "Y" OR "y"
-                       INVOKE 
-                   BookFMObj::UPDPrice(BK-ITEM-NUMBER, BK-UNIT-PRICE)
-                   DISPLAY "UPDATED RECORD!" AT LINE 23 COLUMN 1
+               INVOKE
+                   BookFMObj::UPDPrice(BK-ITEM-NUMBER, OLD-PRICE,
+                                        BK-UNIT-PRICE)
+                   RETURNING UPDATE-RESULT
+               EVALUATE UPDATE-RESULT
+                   WHEN "Y"
+                       DISPLAY "UPDATED RECORD!" AT LINE 23 COLUMN 1
+                   WHEN "C"
+                       MOVE "Record has changed, try again"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+                   WHEN OTHER
+                       MOVE "Update failed - record not found"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+               END-EVALUATE
            END-IF.
-           
+
        end method.
-       
+
+       method-id UpdateCost.
+       local-storage section.
+       01  COST-UPDATE.
+           05  COST-CONFIRM             PIC X.
+           05  NEW-COST                 PIC 9(3)V99.
+       01  UPDATE-RESULT                PIC X.
+       linkage section.
+
+       procedure division.
+
+           INVOKE BookUIObj::GetUpdatedCost RETURNING COST-UPDATE
+           IF COST-CONFIRM = "Y" OR "y"
+               INVOKE
+                   BookFMObj::UpdateCost(BK-ITEM-NUMBER, BK-UNIT-COST,
+                                          NEW-COST)
+                   RETURNING UPDATE-RESULT
+               EVALUATE UPDATE-RESULT
+                   WHEN "Y"
+                       MOVE NEW-COST TO BK-UNIT-COST
+                       DISPLAY "UPDATED RECORD!" AT LINE 23 COLUMN 1
+                   WHEN "C"
+                       MOVE "Record has changed, try again"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+                   WHEN OTHER
+                       MOVE "Update failed - record not found"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+               END-EVALUATE
+           END-IF.
+
+       end method.
+
+       method-id UpdateDescription.
+       local-storage section.
+       01  DESC-UPDATE.
+           05  DESC-CONFIRM             PIC X.
+           05  NEW-DESC                 PIC X(40).
+       01  UPDATE-RESULT                PIC X.
+       linkage section.
+
+       procedure division.
+
+           INVOKE BookUIObj::GetUpdatedDescription RETURNING DESC-UPDATE
+           IF DESC-CONFIRM = "Y" OR "y"
+               INVOKE
+                   BookFMObj::UpdateDescription(BK-ITEM-NUMBER,
+                                                 BK-ITEM-DESC, NEW-DESC)
+                   RETURNING UPDATE-RESULT
+               EVALUATE UPDATE-RESULT
+                   WHEN "Y"
+                       MOVE NEW-DESC TO BK-ITEM-DESC
+                       DISPLAY "UPDATED RECORD!" AT LINE 23 COLUMN 1
+                   WHEN "C"
+                       MOVE "Record has changed, try again"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+                   WHEN OTHER
+                       MOVE "Update failed - record not found"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+               END-EVALUATE
+           END-IF.
+
+       end method.
+
+       method-id UpdateOnHand.
+       local-storage section.
+       01  ON-HAND-UPDATE.
+           05  ON-HAND-CONFIRM          PIC X.
+           05  NEW-ON-HAND              PIC S9(5).
+       01  UPDATE-RESULT                PIC X.
+       linkage section.
+
+       procedure division.
+
+           INVOKE BookUIObj::GetUpdatedOnHand RETURNING ON-HAND-UPDATE
+           IF ON-HAND-CONFIRM = "Y" OR "y"
+               INVOKE
+                   BookFMObj::UpdateOnHand(BK-ITEM-NUMBER, BK-ON-HAND,
+                                            NEW-ON-HAND)
+                   RETURNING UPDATE-RESULT
+               EVALUATE UPDATE-RESULT
+                   WHEN "Y"
+                       MOVE NEW-ON-HAND TO BK-ON-HAND
+                       DISPLAY "UPDATED RECORD!" AT LINE 23 COLUMN 1
+                   WHEN "C"
+                       MOVE "Record has changed, try again"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+                   WHEN OTHER
+                       MOVE "Update failed - record not found"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+               END-EVALUATE
+           END-IF.
+
+       end method.
+
+       method-id AddNewItem.
+       local-storage section.
+       01  ADD-SUCCESS             PIC X.
+       linkage section.
+
+       procedure division.
+
+           INVOKE BookUIObj::GetNewBookInfo RETURNING NEW-BOOK-DATA
+           INVOKE BookFMObj::AddBook(NEW-BOOK-DATA)
+                  RETURNING ADD-SUCCESS
+           IF ADD-SUCCESS = "Y"
+               DISPLAY "ITEM ADDED!" AT LINE 23 COLUMN 1
+           ELSE
+               MOVE "Add failed - item number already exists"
+                    TO ERROR-MESSAGE
+               INVOKE BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+           END-IF.
+
+       end method.
+
+       method-id ReceiveItem.
+       local-storage section.
+       01  RECEIVE-INFO.
+           05  RC-CONFIRM              PIC X.
+           05  RC-QTY                  PIC S9(5).
+       01  RECEIVE-RESULT               PIC X.
+       linkage section.
+
+       procedure division.
+
+           INVOKE BookUIObj::GetReceiveInfo RETURNING RECEIVE-INFO
+           IF RC-CONFIRM = "Y" OR "y"
+               INVOKE
+                   BookFMObj::ReceiveShipment(BK-ITEM-NUMBER, BK-ON-HAND,
+                                               RC-QTY)
+                   RETURNING RECEIVE-RESULT
+               EVALUATE RECEIVE-RESULT
+                   WHEN "Y"
+                       ADD RC-QTY TO BK-ON-HAND
+                       DISPLAY "SHIPMENT RECEIVED!" AT LINE 23 COLUMN 1
+                   WHEN "C"
+                       MOVE "Record has changed, try again"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+                   WHEN OTHER
+                       MOVE "Receive failed - record not found"
+                            TO ERROR-MESSAGE
+                       INVOKE
+                           BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+               END-EVALUATE
+           END-IF.
+
+       end method.
+
+       method-id DeleteItem.
+       local-storage section.
+       01  CONFIRM-FLAG            PIC X.
+       01  DELETE-SUCCESS          PIC X.
+       linkage section.
+       01  LS-DELETED              PIC X  VALUE "N".
+
+       procedure division RETURNING LS-DELETED.
+
+           MOVE "N" TO LS-DELETED
+           INVOKE BookUIObj::ConfirmDelete RETURNING CONFIRM-FLAG
+           IF CONFIRM-FLAG = "Y" OR "y"
+               INVOKE BookFMObj::DeleteBook(BK-ITEM-NUMBER)
+                      RETURNING DELETE-SUCCESS
+               IF DELETE-SUCCESS = "Y"
+                   MOVE "Y" TO LS-DELETED
+                   DISPLAY "ITEM DELETED!" AT LINE 23 COLUMN 1
+               ELSE
+                   MOVE "Delete failed - record not found"
+                        TO ERROR-MESSAGE
+                   INVOKE BookUIObj::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-IF.
+
+       end method.
+
        end class.
