@@ -3,11 +3,13 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT INVMAST-FILE ASSIGN TO UT-SYS-INVMAST
+               SELECT INVMAST-FILE ASSIGN TO DYNAMIC UT-SYS-INVMAST
                    ORGANIZATION IS INDEXED
-                   ACCESS IS RANDOM
+                   ACCESS IS DYNAMIC
                    RECORD KEY IS IM-ITEM-NO.
-                   
+               SELECT PRICE-AUDIT-FILE ASSIGN TO UT-SYS-PRICEAUDIT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVMAST-FILE
@@ -19,21 +21,48 @@
                10  BK-UNIT-COST                    PIC 9(3)V99.
                10  BK-UNIT-PRICE                   PIC 9(3)V99.
            05  IM-INVENTORY-DATA       PIC X(15).
+           05  IM-INVENTORY-FIELDS REDEFINES IM-INVENTORY-DATA.
+               10  IM-REORDER-POINT            PIC S9(5).
+               10  IM-ON-HAND                  PIC S9(5).
+               10  IM-ON-ORDER                 PIC S9(5).
+       FD  PRICE-AUDIT-FILE.
+       01  AUDIT-REC                  PIC X(80).
 
        working-storage section.
        01  UT-SYS-INVMAST              PIC X(50)
                        VALUE "C:\COBOL\INVMASTI.DAT".
-                       
+       01  UT-SYS-PRICEAUDIT           PIC X(50)
+                       VALUE "C:\COBOL\PRICAUDT.LOG".
+       01  WS-ENV-INVMAST              PIC X(50).
+       01  WS-AUDIT-LINE.
+           05  WS-AUDIT-ITEM-NO            PIC X(5).
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  WS-AUDIT-OLD-PRICE          PIC ZZZ.ZZ.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  WS-AUDIT-NEW-PRICE          PIC ZZZ.ZZ.
+           05  FILLER                      PIC X(1)    VALUE SPACES.
+           05  WS-AUDIT-DATE-TIME          PIC X(14).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE                 PIC 9(8).
+           05  WS-CDT-TIME                 PIC 9(8).
+           05  FILLER                      PIC X(5).
+
        method-id OpenFile.
        local-storage section.
        procedure division.
+           ACCEPT WS-ENV-INVMAST FROM ENVIRONMENT "INVMAST"
+           IF WS-ENV-INVMAST NOT = SPACES
+               MOVE WS-ENV-INVMAST TO UT-SYS-INVMAST
+           END-IF
            OPEN I-O INVMAST-FILE
+           OPEN EXTEND PRICE-AUDIT-FILE
        end method.
-       
+
        method-id. CloseFile.
        local-storage section.
        procedure division.
            CLOSE INVMAST-FILE
+           CLOSE PRICE-AUDIT-FILE
        end method.
        
        method-id. CreateBook.
@@ -57,17 +86,278 @@
        
        method-id. UPDPrice.
        local-storage section.
+       01  WS-OLD-PRICE                PIC 9(3)V99.
        linkage section.
        01  LS-ITEM-NO                  PIC X(5).
+       01  LS-EXPECTED-PRICE           PIC 9(3)V99.
        01  LS-NEW-PRICE                PIC 9(3)V99.
+       01  LS-RESULT                   PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO LS-EXPECTED-PRICE
+                           LS-NEW-PRICE RETURNING LS-RESULT.
+           MOVE LS-ITEM-NO TO IM-ITEM-NO
+           READ INVMAST-FILE
+               INVALID KEY
+                   MOVE "N" TO LS-RESULT
+               NOT INVALID KEY
+                   IF BK-UNIT-PRICE NOT = LS-EXPECTED-PRICE
+                       MOVE "C" TO LS-RESULT
+                   ELSE
+                       MOVE BK-UNIT-PRICE TO WS-OLD-PRICE
+                       MOVE LS-NEW-PRICE TO BK-UNIT-PRICE
+                       REWRITE INVMAST-REC
+                       PERFORM 200-WRITE-PRICE-AUDIT THRU 200-EXIT
+                       MOVE "Y" TO LS-RESULT
+                   END-IF
+           END-READ.
+
+       200-WRITE-PRICE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE LS-ITEM-NO      TO WS-AUDIT-ITEM-NO
+           MOVE WS-OLD-PRICE    TO WS-AUDIT-OLD-PRICE
+           MOVE LS-NEW-PRICE    TO WS-AUDIT-NEW-PRICE
+           STRING WS-CDT-DATE   DELIMITED BY SIZE
+                  WS-CDT-TIME   DELIMITED BY SIZE
+               INTO WS-AUDIT-DATE-TIME
+           MOVE WS-AUDIT-LINE TO AUDIT-REC
+           WRITE AUDIT-REC.
+       200-EXIT.
+           EXIT.
+
+       END METHOD.
+
+       method-id. UpdateCost.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NO                  PIC X(5).
+       01  LS-EXPECTED-COST            PIC 9(3)V99.
+       01  LS-NEW-COST                 PIC 9(3)V99.
+       01  LS-RESULT                   PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO LS-EXPECTED-COST
+                           LS-NEW-COST RETURNING LS-RESULT.
+           MOVE LS-ITEM-NO TO IM-ITEM-NO
+           READ INVMAST-FILE
+               INVALID KEY
+                   MOVE "N" TO LS-RESULT
+               NOT INVALID KEY
+                   IF BK-UNIT-COST NOT = LS-EXPECTED-COST
+                       MOVE "C" TO LS-RESULT
+                   ELSE
+                       MOVE LS-NEW-COST TO BK-UNIT-COST
+                       REWRITE INVMAST-REC
+                       MOVE "Y" TO LS-RESULT
+                   END-IF
+           END-READ.
 
-       procedure division using LS-ITEM-NO LS-NEW-PRICE.
+       END METHOD.
+
+       method-id. UpdateDescription.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NO                  PIC X(5).
+       01  LS-EXPECTED-DESC            PIC X(40).
+       01  LS-NEW-DESC                 PIC X(40).
+       01  LS-RESULT                   PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO LS-EXPECTED-DESC
+                           LS-NEW-DESC RETURNING LS-RESULT.
            MOVE LS-ITEM-NO TO IM-ITEM-NO
            READ INVMAST-FILE
-           NOT INVALID KEY
-               MOVE LS-NEW-PRICE TO BK-UNIT-PRICE
-               REWRITE INVMAST-REC
+               INVALID KEY
+                   MOVE "N" TO LS-RESULT
+               NOT INVALID KEY
+                   IF BK-ITEM-DESC NOT = LS-EXPECTED-DESC
+                       MOVE "C" TO LS-RESULT
+                   ELSE
+                       MOVE LS-NEW-DESC TO BK-ITEM-DESC
+                       REWRITE INVMAST-REC
+                       MOVE "Y" TO LS-RESULT
+                   END-IF
            END-READ.
-           
+
+       END METHOD.
+
+       method-id. UpdateOnHand.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NO                  PIC X(5).
+       01  LS-EXPECTED-ON-HAND         PIC S9(5).
+       01  LS-NEW-ON-HAND              PIC S9(5).
+       01  LS-RESULT                   PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO LS-EXPECTED-ON-HAND
+                           LS-NEW-ON-HAND RETURNING LS-RESULT.
+           MOVE LS-ITEM-NO TO IM-ITEM-NO
+           READ INVMAST-FILE
+               INVALID KEY
+                   MOVE "N" TO LS-RESULT
+               NOT INVALID KEY
+                   IF IM-ON-HAND NOT = LS-EXPECTED-ON-HAND
+                       MOVE "C" TO LS-RESULT
+                   ELSE
+                       MOVE LS-NEW-ON-HAND TO IM-ON-HAND
+                       REWRITE INVMAST-REC
+                       MOVE "Y" TO LS-RESULT
+                   END-IF
+           END-READ.
+
+       END METHOD.
+
+       method-id. AddBook.
+       local-storage section.
+       01  WS-INV-BUILD.
+           05  WS-REORDER-POINT            PIC S9(5).
+           05  WS-ON-HAND                  PIC S9(5).
+           05  WS-ON-ORDER                 PIC S9(5).
+       linkage section.
+       01  LS-NEW-BOOK.
+           05  LS-ITEM-NO                  PIC X(5).
+           05  LS-ITEM-DESC                PIC X(40).
+           05  LS-UNIT-COST                PIC 9(3)V99.
+           05  LS-UNIT-PRICE               PIC 9(3)V99.
+           05  LS-REORDER-POINT            PIC S9(5).
+           05  LS-ON-HAND                  PIC S9(5).
+           05  LS-ON-ORDER                 PIC S9(5).
+       01  LS-SUCCESS                      PIC X       VALUE "N".
+
+       procedure division using LS-NEW-BOOK RETURNING LS-SUCCESS.
+           MOVE LS-ITEM-NO      TO IM-ITEM-NO
+           MOVE LS-ITEM-DESC    TO BK-ITEM-DESC
+           MOVE LS-UNIT-COST    TO BK-UNIT-COST
+           MOVE LS-UNIT-PRICE   TO BK-UNIT-PRICE
+           MOVE LS-REORDER-POINT TO WS-REORDER-POINT
+           MOVE LS-ON-HAND       TO WS-ON-HAND
+           MOVE LS-ON-ORDER      TO WS-ON-ORDER
+           MOVE WS-INV-BUILD     TO IM-INVENTORY-DATA
+           WRITE INVMAST-REC
+               INVALID KEY
+                   MOVE "N" TO LS-SUCCESS
+               NOT INVALID KEY
+                   MOVE "Y" TO LS-SUCCESS
+           END-WRITE.
+       END METHOD.
+
+       method-id. DeleteBook.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NO                  PIC X(5).
+       01  LS-SUCCESS                  PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO RETURNING LS-SUCCESS.
+           MOVE LS-ITEM-NO TO IM-ITEM-NO
+           DELETE INVMAST-FILE
+               INVALID KEY
+                   MOVE "N" TO LS-SUCCESS
+               NOT INVALID KEY
+                   MOVE "Y" TO LS-SUCCESS
+           END-DELETE.
+       END METHOD.
+
+       method-id. ReceiveShipment.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NO                  PIC X(5).
+       01  LS-EXPECTED-ON-HAND         PIC S9(5).
+       01  LS-QTY-RECEIVED             PIC S9(5).
+       01  LS-RESULT                   PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO LS-EXPECTED-ON-HAND
+                           LS-QTY-RECEIVED RETURNING LS-RESULT.
+           MOVE LS-ITEM-NO TO IM-ITEM-NO
+           READ INVMAST-FILE
+               INVALID KEY
+                   MOVE "N" TO LS-RESULT
+               NOT INVALID KEY
+                   IF IM-ON-HAND NOT = LS-EXPECTED-ON-HAND
+                       MOVE "C" TO LS-RESULT
+                   ELSE
+                       ADD LS-QTY-RECEIVED TO IM-ON-HAND
+                       SUBTRACT LS-QTY-RECEIVED FROM IM-ON-ORDER
+                       REWRITE INVMAST-REC
+                       MOVE "Y" TO LS-RESULT
+                   END-IF
+           END-READ.
+       END METHOD.
+
+       method-id. IncreaseOnOrder.
+       local-storage section.
+       linkage section.
+       01  LS-ITEM-NO                  PIC X(5).
+       01  LS-EXPECTED-ON-ORDER        PIC S9(5).
+       01  LS-QTY-ORDERED              PIC S9(5).
+       01  LS-SUCCESS                  PIC X       VALUE "N".
+
+       procedure division using LS-ITEM-NO LS-EXPECTED-ON-ORDER
+                           LS-QTY-ORDERED RETURNING LS-SUCCESS.
+           MOVE LS-ITEM-NO TO IM-ITEM-NO
+           READ INVMAST-FILE
+               INVALID KEY
+                   MOVE "N" TO LS-SUCCESS
+               NOT INVALID KEY
+                   IF IM-ON-ORDER NOT = LS-EXPECTED-ON-ORDER
+                       MOVE "C" TO LS-SUCCESS
+                   ELSE
+                       ADD LS-QTY-ORDERED TO IM-ON-ORDER
+                       REWRITE INVMAST-REC
+                       MOVE "Y" TO LS-SUCCESS
+                   END-IF
+           END-READ.
+       END METHOD.
+
+       method-id. SearchByDescription.
+       local-storage section.
+       01  WS-EOF-SW                       PIC X       VALUE "N".
+       01  WS-SEARCH-LEN                   PIC 9(2)    VALUE 0.
+       01  WS-MATCH-TALLY                  PIC 9(2)    VALUE 0.
+       01  WS-UPPER-DESC                   PIC X(40).
+       01  WS-UPPER-SEARCH                 PIC X(30).
+       linkage section.
+       01  LS-SEARCH-TEXT                  PIC X(30).
+       01  LS-MATCH-LIST.
+           05  LS-MATCH-COUNT              PIC 9(2)    VALUE 0.
+           05  LS-MATCH-ENTRY OCCURS 10 TIMES.
+               10  LS-MATCH-ITEM-NO        PIC X(5).
+               10  LS-MATCH-DESC           PIC X(40).
+
+       procedure division using LS-SEARCH-TEXT
+                           RETURNING LS-MATCH-LIST.
+
+           MOVE 0 TO LS-MATCH-COUNT
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(LS-SEARCH-TEXT))
+           IF WS-SEARCH-LEN > 0
+               MOVE LOW-VALUES TO IM-ITEM-NO
+               START INVMAST-FILE KEY IS NOT LESS THAN IM-ITEM-NO
+                   INVALID KEY
+                       MOVE "Y" TO WS-EOF-SW
+               END-START
+               PERFORM 100-SCAN-NEXT THRU 100-EXIT
+                   UNTIL WS-EOF-SW = "Y" OR LS-MATCH-COUNT = 10
+           END-IF.
+
+       100-SCAN-NEXT.
+           READ INVMAST-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM 150-CHECK-MATCH THRU 150-EXIT
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       150-CHECK-MATCH.
+           MOVE FUNCTION UPPER-CASE(BK-ITEM-DESC) TO WS-UPPER-DESC
+           MOVE FUNCTION UPPER-CASE(LS-SEARCH-TEXT) TO WS-UPPER-SEARCH
+           MOVE 0 TO WS-MATCH-TALLY
+           INSPECT WS-UPPER-DESC TALLYING WS-MATCH-TALLY
+               FOR ALL WS-UPPER-SEARCH(1:WS-SEARCH-LEN)
+           IF WS-MATCH-TALLY > 0
+               ADD 1 TO LS-MATCH-COUNT
+               MOVE IM-ITEM-NO   TO LS-MATCH-ITEM-NO(LS-MATCH-COUNT)
+               MOVE BK-ITEM-DESC TO LS-MATCH-DESC(LS-MATCH-COUNT)
+           END-IF.
+       150-EXIT.
+           EXIT.
        END METHOD.
        end class.
