@@ -18,7 +18,8 @@
            MOVE SPACES TO LS-ITEM-NUMBER
            PERFORM  UNTIL VALID-ENTRY
                DISPLAY "Item Number..... " AT LINE 5 COLUMN 1
-               DISPLAY "ENTER 99999 TO END" AT LINE 24 COLUMN 1
+               DISPLAY "99999=END  AAAAA=ADD  SSSSS=SEARCH BY DESCRIPTION"
+                   AT LINE 24 COLUMN 1
                ACCEPT LS-ITEM-NUMBER AT LINE 5 COLUMN 22 
                       WITH PROMPT
                IF LS-ITEM-NUMBER = SPACE
@@ -134,6 +135,343 @@
        
        end method.
        
+       method-id GetNewBookInfo.
+
+       local-storage section.
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-NEW-BOOK.
+           05  LS-ITEM-NO               PIC X(5).
+           05  LS-ITEM-DESC             PIC X(40).
+           05  LS-UNIT-COST             PIC 9(3)V99.
+           05  LS-UNIT-PRICE            PIC 9(3)V99.
+           05  LS-REORDER-POINT         PIC S9(5).
+           05  LS-ON-HAND               PIC S9(5).
+           05  LS-ON-ORDER              PIC S9(5).
+
+       procedure division RETURNING LS-NEW-BOOK.
+
+           DISPLAY "ADD NEW BOOK" AT LINE 1 COLUMN 1
+               WITH BLANK SCREEN
+               FOREGROUND-COLOR 0
+               BACKGROUND-COLOR 7
+           DISPLAY "Item Number.....(5 chars)" LINE 5 COLUMN 1
+           ACCEPT LS-ITEM-NO      AT LINE 5 COLUMN 30 WITH PROMPT
+           DISPLAY "Description....." LINE 7 COLUMN 1
+           ACCEPT LS-ITEM-DESC    AT LINE 7 COLUMN 22 WITH PROMPT
+           DISPLAY "Unit Cost......." LINE 8 COLUMN 1
+           ACCEPT LS-UNIT-COST    AT LINE 8 COLUMN 22 WITH PROMPT
+           DISPLAY "Unit Price......" LINE 9 COLUMN 1
+           ACCEPT LS-UNIT-PRICE   AT LINE 9 COLUMN 22 WITH PROMPT
+           DISPLAY "Reorder Point..." LINE 10 COLUMN 1
+           ACCEPT LS-REORDER-POINT AT LINE 10 COLUMN 22 WITH PROMPT
+           DISPLAY "On Hand........." LINE 11 COLUMN 1
+           ACCEPT LS-ON-HAND       AT LINE 11 COLUMN 22 WITH PROMPT
+           DISPLAY "On Order........" LINE 12 COLUMN 1
+           ACCEPT LS-ON-ORDER      AT LINE 12 COLUMN 22 WITH PROMPT
+
+       end method.
+
+       method-id GetReceiveInfo.
+
+       local-storage section.
+       01  ANSWER-SWITCH               PIC X   VALUE " ".
+           88  VALID-ANSWER                    VALUE "Y" "N" "y" "n".
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-RECEIVE-INFO.
+           05  LS-RECEIVE-CONFIRM      PIC X.
+           05  LS-QTY-RECEIVED         PIC S9(5).
+
+       procedure division RETURNING LS-RECEIVE-INFO.
+
+           MOVE " " TO ANSWER-SWITCH
+           MOVE ZERO TO LS-QTY-RECEIVED
+           PERFORM UNTIL VALID-ANSWER
+               DISPLAY "Receive a shipment for this item? (Y/N)"
+                   AT LINE 24 COLUMN 1
+               ACCEPT ANSWER-SWITCH AT LINE 24 COLUMN 42
+                   WITH FOREGROUND-COLOR 15 UPPER
+               IF NOT VALID-ANSWER
+                   MOVE "You must Enter Y or N " TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-PERFORM
+           MOVE ANSWER-SWITCH TO LS-RECEIVE-CONFIRM
+           IF ANSWER-SWITCH = "Y" OR "y"
+               DISPLAY "Quantity Received..." AT LINE 24 COLUMN 1
+               ACCEPT LS-QTY-RECEIVED AT LINE 24 COLUMN 30 WITH PROMPT
+           END-IF
+
+       end method.
+
+       method-id UPDPrice.
+
+       local-storage section.
+       01  ANSWER-SWITCH               PIC X   VALUE " ".
+           88  VALID-ANSWER                    VALUE "Y" "N" "y" "n".
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-PRICE                    PIC 9(3)V99.
+       01  LS-CONFIRM                  PIC X.
+
+       procedure division using LS-PRICE LS-CONFIRM.
+
+           MOVE " " TO ANSWER-SWITCH
+           PERFORM UNTIL VALID-ANSWER
+               DISPLAY "Change the Unit Price? (Y/N)"
+                   AT LINE 24 COLUMN 1
+               ACCEPT ANSWER-SWITCH AT LINE 24 COLUMN 31
+                   WITH FOREGROUND-COLOR 15 UPPER
+               IF NOT VALID-ANSWER
+                   MOVE "You must Enter Y or N " TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-PERFORM
+           MOVE ANSWER-SWITCH TO LS-CONFIRM
+           IF ANSWER-SWITCH = "Y" OR "y"
+               DISPLAY "New Unit Price......" AT LINE 24 COLUMN 1
+               ACCEPT LS-PRICE AT LINE 24 COLUMN 22 WITH PROMPT
+           END-IF
+
+       end method.
+
+       method-id GetUpdatedCost.
+
+       local-storage section.
+       01  ANSWER-SWITCH               PIC X   VALUE " ".
+           88  VALID-ANSWER                    VALUE "Y" "N" "y" "n".
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-COST-UPDATE.
+           05  LS-COST-CONFIRM         PIC X.
+           05  LS-NEW-COST             PIC 9(3)V99.
+
+       procedure division RETURNING LS-COST-UPDATE.
+
+           MOVE " " TO ANSWER-SWITCH
+           MOVE ZERO TO LS-NEW-COST
+           PERFORM UNTIL VALID-ANSWER
+               DISPLAY "Change the Unit Cost? (Y/N)"
+                   AT LINE 24 COLUMN 1
+               ACCEPT ANSWER-SWITCH AT LINE 24 COLUMN 30
+                   WITH FOREGROUND-COLOR 15 UPPER
+               IF NOT VALID-ANSWER
+                   MOVE "You must Enter Y or N " TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-PERFORM
+           MOVE ANSWER-SWITCH TO LS-COST-CONFIRM
+           IF ANSWER-SWITCH = "Y" OR "y"
+               DISPLAY "New Unit Cost......." AT LINE 24 COLUMN 1
+               ACCEPT LS-NEW-COST AT LINE 24 COLUMN 30 WITH PROMPT
+           END-IF
+
+       end method.
+
+       method-id GetUpdatedDescription.
+
+       local-storage section.
+       01  ANSWER-SWITCH               PIC X   VALUE " ".
+           88  VALID-ANSWER                    VALUE "Y" "N" "y" "n".
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-DESC-UPDATE.
+           05  LS-DESC-CONFIRM         PIC X.
+           05  LS-NEW-DESC             PIC X(40).
+
+       procedure division RETURNING LS-DESC-UPDATE.
+
+           MOVE " " TO ANSWER-SWITCH
+           MOVE SPACES TO LS-NEW-DESC
+           PERFORM UNTIL VALID-ANSWER
+               DISPLAY "Change the Description? (Y/N)"
+                   AT LINE 24 COLUMN 1
+               ACCEPT ANSWER-SWITCH AT LINE 24 COLUMN 32
+                   WITH FOREGROUND-COLOR 15 UPPER
+               IF NOT VALID-ANSWER
+                   MOVE "You must Enter Y or N " TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-PERFORM
+           MOVE ANSWER-SWITCH TO LS-DESC-CONFIRM
+           IF ANSWER-SWITCH = "Y" OR "y"
+               DISPLAY "New Description....." AT LINE 24 COLUMN 1
+               ACCEPT LS-NEW-DESC AT LINE 24 COLUMN 22 WITH PROMPT
+           END-IF
+
+       end method.
+
+       method-id GetUpdatedOnHand.
+
+       local-storage section.
+       01  ANSWER-SWITCH               PIC X   VALUE " ".
+           88  VALID-ANSWER                    VALUE "Y" "N" "y" "n".
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-ON-HAND-UPDATE.
+           05  LS-ON-HAND-CONFIRM      PIC X.
+           05  LS-NEW-ON-HAND          PIC S9(5).
+
+       procedure division RETURNING LS-ON-HAND-UPDATE.
+
+           MOVE " " TO ANSWER-SWITCH
+           MOVE ZERO TO LS-NEW-ON-HAND
+           PERFORM UNTIL VALID-ANSWER
+               DISPLAY "Correct the On Hand Quantity? (Y/N)"
+                   AT LINE 24 COLUMN 1
+               ACCEPT ANSWER-SWITCH AT LINE 24 COLUMN 38
+                   WITH FOREGROUND-COLOR 15 UPPER
+               IF NOT VALID-ANSWER
+                   MOVE "You must Enter Y or N " TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-PERFORM
+           MOVE ANSWER-SWITCH TO LS-ON-HAND-CONFIRM
+           IF ANSWER-SWITCH = "Y" OR "y"
+               DISPLAY "New On Hand Quantity" AT LINE 24 COLUMN 1
+               ACCEPT LS-NEW-ON-HAND AT LINE 24 COLUMN 22 WITH PROMPT
+           END-IF
+
+       end method.
+
+       method-id ConfirmDelete.
+
+       local-storage section.
+       01  ANSWER-SWITCH               PIC X   VALUE " ".
+           88  VALID-ANSWER                    VALUE "Y" "N" "y" "n".
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-CONFIRM                  PIC X.
+
+       procedure division RETURNING LS-CONFIRM.
+
+           MOVE " " TO ANSWER-SWITCH
+           PERFORM UNTIL VALID-ANSWER
+               DISPLAY "Delete this item? (Y/N)" AT LINE 24 COLUMN 1
+               ACCEPT ANSWER-SWITCH AT LINE 24 COLUMN 26
+                   WITH FOREGROUND-COLOR 15 UPPER
+               IF NOT VALID-ANSWER
+                   MOVE "You must Enter Y or N " TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+           END-PERFORM
+           MOVE ANSWER-SWITCH TO LS-CONFIRM
+
+       end method.
+
+       method-id GetSearchText.
+
+       local-storage section.
+       01  ERROR-MESSAGE                PIC X(50).
+
+       linkage section.
+       01  LS-SEARCH-TEXT               PIC X(30).
+
+       procedure division RETURNING LS-SEARCH-TEXT.
+
+           MOVE SPACES TO LS-SEARCH-TEXT
+           DISPLAY "SEARCH BY DESCRIPTION" AT LINE 1 COLUMN 1
+               WITH BLANK SCREEN
+               FOREGROUND-COLOR 0
+               BACKGROUND-COLOR 7
+           DISPLAY "Title contains......." AT LINE 5 COLUMN 1
+           ACCEPT LS-SEARCH-TEXT AT LINE 5 COLUMN 30 WITH PROMPT
+           IF LS-SEARCH-TEXT = SPACES
+               MOVE "Search text is Required" TO ERROR-MESSAGE
+               INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+           END-IF
+
+       end method.
+
+       method-id DisplayMatchList.
+
+       local-storage section.
+       01  WS-IDX                       PIC 9(2).
+       01  WS-LINE-NO                   PIC 9(2).
+       01  WS-DISPLAY-LINE.
+           05  WS-DISPLAY-NUM           PIC Z9.
+           05  FILLER                   PIC X(2)   VALUE ") ".
+           05  WS-DISPLAY-ITEM-NO       PIC X(5).
+           05  FILLER                   PIC X(2)   VALUE SPACES.
+           05  WS-DISPLAY-DESC          PIC X(40).
+
+       linkage section.
+       01  LS-MATCH-LIST.
+           05  LS-MATCH-COUNT           PIC 9(2).
+           05  LS-MATCH-ENTRY OCCURS 10 TIMES.
+               10  LS-MATCH-ITEM-NO     PIC X(5).
+               10  LS-MATCH-DESC        PIC X(40).
+
+       procedure division using LS-MATCH-LIST.
+
+           DISPLAY "MATCHING TITLES" AT LINE 1 COLUMN 1
+               WITH BLANK SCREEN
+               FOREGROUND-COLOR 0
+               BACKGROUND-COLOR 7
+           PERFORM 100-DISPLAY-MATCH THRU 100-EXIT
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > LS-MATCH-COUNT.
+
+       100-DISPLAY-MATCH.
+           COMPUTE WS-LINE-NO = WS-IDX + 4
+           MOVE WS-IDX                       TO WS-DISPLAY-NUM
+           MOVE LS-MATCH-ITEM-NO(WS-IDX)      TO WS-DISPLAY-ITEM-NO
+           MOVE LS-MATCH-DESC(WS-IDX)         TO WS-DISPLAY-DESC
+           DISPLAY WS-DISPLAY-LINE AT LINE WS-LINE-NO COLUMN 1.
+       100-EXIT.
+           EXIT.
+
+       end method.
+
+       method-id GetChosenItem.
+
+       local-storage section.
+       01  ERROR-MESSAGE                PIC X(50).
+       01  SWITCHES.
+           05  VALID-ENTRY-SWITCH       PIC X       VALUE "N".
+               88 VALID-ENTRY                       VALUE "Y".
+       01  WS-SELECTION                 PIC 99      VALUE 0.
+
+       linkage section.
+       01  LS-MATCH-LIST.
+           05  LS-MATCH-COUNT           PIC 9(2).
+           05  LS-MATCH-ENTRY OCCURS 10 TIMES.
+               10  LS-MATCH-ITEM-NO     PIC X(5).
+               10  LS-MATCH-DESC        PIC X(40).
+       01  LS-CHOSEN-ITEM               PIC X(5).
+
+       procedure division using LS-MATCH-LIST
+                           RETURNING LS-CHOSEN-ITEM.
+
+           MOVE SPACES TO LS-CHOSEN-ITEM
+           MOVE "N" TO VALID-ENTRY-SWITCH
+           PERFORM UNTIL VALID-ENTRY
+               DISPLAY "Enter number to view, 0 to cancel..."
+                   AT LINE 24 COLUMN 1
+               ACCEPT WS-SELECTION AT LINE 24 COLUMN 39 WITH PROMPT
+               IF WS-SELECTION = 0
+                   SET VALID-ENTRY TO TRUE
+               ELSE IF WS-SELECTION > 0 AND
+                        WS-SELECTION NOT > LS-MATCH-COUNT
+                   MOVE LS-MATCH-ITEM-NO(WS-SELECTION) TO LS-CHOSEN-ITEM
+                   SET VALID-ENTRY TO TRUE
+               ELSE
+                   MOVE "Not a valid selection number" TO ERROR-MESSAGE
+                   INVOKE self::DisplayErrorMessage(ERROR-MESSAGE)
+               END-IF
+               END-IF
+           END-PERFORM
+
+       end method.
+
        method-id DisplayErrorMessage.
        
        linkage section.
