@@ -0,0 +1,121 @@
+      ***********************************************************
+      * INVENTORY REORDER-POINT EXCEPTION REPORT
+      * KODY BRAND
+      * This program reads straight through the book inventory
+      * master file and lists every item whose quantity on hand
+      * has fallen to or below its reorder point, so purchasing
+      * has a worklist every morning without inquiring on items
+      * one at a time through BookInquiry.
+      ***********************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  KB  ORIGINAL PROGRAM.
+      ***********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDRPT.
+       AUTHOR. KODY BRAND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVMAST-FILE ASSIGN TO UT-S-INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-NO.
+           SELECT REORD-RPT ASSIGN TO UT-S-REORDRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVMAST-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+       01  INVMAST-REC.
+           05  IM-ITEM-NO              PIC X(5).
+           05  IM-DESCRIPTIVE-DATA.
+               10  IM-ITEM-DESC                PIC X(40).
+               10  IM-UNIT-COST                PIC 9(3)V99.
+               10  IM-UNIT-PRICE                PIC 9(3)V99.
+           05  IM-INVENTORY-DATA.
+               10  IM-REORDER-POINT            PIC S9(5).
+               10  IM-ON-HAND                  PIC S9(5).
+               10  IM-ON-ORDER                 PIC S9(5).
+       FD  REORD-RPT
+           LABEL RECORDS OMITTED
+           RECORDING MODE F.
+       01  OUT-PUT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  UT-S-INVMAST                PIC X(50)
+               VALUE "C:\COBOL\INVMASTI.DAT".
+       77  UT-S-REORDRPT               PIC X(50)
+               VALUE "C:\COBOL\REORDRPT.RPT".
+       01  END-OF-FILE                 PIC X       VALUE "N".
+       01  WS-ITEM-COUNT               PIC 9(5)    VALUE ZEROS.
+
+       01  RPT-TITLE.
+           05  FILLER  PIC X(42)
+               VALUE "---- ITEMS AT OR BELOW REORDER POINT ----".
+       01  RPT-HEADING.
+           05  FILLER  PIC X(6)    VALUE "ITEM #".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(30)   VALUE "DESCRIPTION".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(9)    VALUE "REORD PT.".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(8)    VALUE "ON HAND".
+           05  FILLER  PIC X(2)    VALUE SPACES.
+           05  FILLER  PIC X(8)    VALUE "ON ORDER".
+       01  RPT-DETAIL.
+           05  RPT-ITEM-NO         PIC X(5).
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  RPT-ITEM-DESC       PIC X(30).
+           05  FILLER              PIC X(2)   VALUE SPACES.
+           05  RPT-REORDER-POINT   PIC ZZ,ZZZ-.
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  RPT-ON-HAND         PIC ZZ,ZZZ-.
+           05  FILLER              PIC X(3)   VALUE SPACES.
+           05  RPT-ON-ORDER        PIC ZZ,ZZZ-.
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC X(20)
+               VALUE "ITEMS BELOW REORDER:".
+           05  RPT-ITEM-COUNT      PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      * Starts the program
+       000-MAIN.
+           OPEN INPUT INVMAST-FILE.
+           OPEN OUTPUT REORD-RPT.
+           MOVE RPT-TITLE TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING PAGE.
+           MOVE RPT-HEADING TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+           PERFORM 100-READ-INVMAST THRU 100-EXIT.
+      * Reads the next inventory record and checks its reorder point
+       100-READ-INVMAST.
+           READ INVMAST-FILE NEXT RECORD
+               AT END PERFORM 999-CLOSE-UP
+           END-READ.
+           IF IM-ON-HAND <= IM-REORDER-POINT
+               PERFORM 200-PRINT-DETAIL THRU 200-EXIT
+           END-IF.
+           PERFORM 100-READ-INVMAST THRU 100-EXIT.
+       100-EXIT.
+           EXIT.
+      * Prints one line for an item at or below its reorder point
+       200-PRINT-DETAIL.
+           ADD 1 TO WS-ITEM-COUNT.
+           MOVE IM-ITEM-NO         TO RPT-ITEM-NO.
+           MOVE IM-ITEM-DESC       TO RPT-ITEM-DESC.
+           MOVE IM-REORDER-POINT   TO RPT-REORDER-POINT.
+           MOVE IM-ON-HAND         TO RPT-ON-HAND.
+           MOVE IM-ON-ORDER        TO RPT-ON-ORDER.
+           MOVE RPT-DETAIL TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 1 LINES.
+       200-EXIT.
+           EXIT.
+      * Prints the control total and closes up the program files.
+       999-CLOSE-UP.
+           MOVE WS-ITEM-COUNT TO RPT-ITEM-COUNT.
+           MOVE RPT-TOTAL-LINE TO OUT-PUT.
+           WRITE OUT-PUT AFTER ADVANCING 2 LINES.
+           CLOSE INVMAST-FILE REORD-RPT.
+           STOP RUN.
+       END PROGRAM REORDRPT.
